@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:09/08/2026
+      * Purpose:BACKUP NOTURNO DE ALUNOS.DAT
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 BAK-LINHA AMPLIADO DE 127 PARA 270 BYTES
+      *         PARA ACOMPANHAR O TAMANHO ATUAL DE REG-CONTATOS (DATA
+      *         DE NASCIMENTO, ENDERECO, RESPONSAVEL E TURMA FORAM
+      *         ACRESCENTADOS AO REGISTRO E O BACKUP ESTAVA TRUNCANDO
+      *         ESSES CAMPOS)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKALUNO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT ALUNOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT BACKUP ASSIGN TO
+                WS-BACKUP-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-BAK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+           COPY DATABASE.
+
+       FD BACKUP.
+         01 BAK-LINHA                       PIC X(270).
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+
+         77 WS-DATA-BACKUP                  PIC 9(08) VALUE ZEROS.
+         77 WS-FS                           PIC 99.
+           88 FS-OK                         VALUE 0.
+         77 WS-FS-BAK                       PIC 99.
+           88 FS-BAK-OK                     VALUE 0.
+         77 WS-EOF                          PIC X     VALUE 'N'.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-CONT                         PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** BACKUP NOTURNO DE ALUNOS.DAT ***'
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           PERFORM P300-BACKUP        THRU P300-FIM
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           ACCEPT WS-DATA-BACKUP FROM DATE YYYYMMDD
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS_' DELIMITED BY SIZE
+                  WS-DATA-BACKUP DELIMITED BY SIZE
+                  '.BAK' DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-BACKUP.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+           SET FS-BAK-OK            TO TRUE
+           MOVE ZEROS               TO WS-CONT
+
+           OPEN INPUT ALUNOS
+           OPEN OUTPUT BACKUP
+
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GO TO P300-FIM
+           END-IF
+
+           IF NOT FS-BAK-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BACKUP'
+               DISPLAY 'FILE STATUS: ' WS-FS-BAK
+               GO TO P300-FIM
+           END-IF
+
+           PERFORM UNTIL EOF-OK
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       WRITE BAK-LINHA FROM REG-CONTATOS
+                       ADD 1 TO WS-CONT
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'REGISTROS COPIADOS: ' WS-CONT
+           DISPLAY 'ARQUIVO DE BACKUP : ' WS-BACKUP-PATH
+           .
+       P300-FIM.
+           CLOSE ALUNOS
+           CLOSE BACKUP
+           .
+
+       P900-FIM.
+
+           GOBACK.
+       END PROGRAM BACKALUNO.
