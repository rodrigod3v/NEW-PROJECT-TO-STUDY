@@ -1,125 +1,548 @@
-      ******************************************************************
-      * Author:Rodrigo Orlando
-      * Date:23/10/2022
-      * Purpose:CADASTRO
-      * Tectonics: cobc
-      * UPDATE: 24/10/2022 CADASTRO DE ALUNOS
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADALUNO.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-                SELECT ALUNOS ASSIGN TO
-                'C:\Users\777\Desktop\BOLETIMV2\ALUNOS.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS MODE IS RANDOM
-                RECORD KEY IS ID-ALUNO
-                FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ALUNOS.
-           COPY DATABASE.
-
-       WORKING-STORAGE SECTION.
-         01 WS-REGISTRO                     PIC X(32) VALUE SPACES.
-         01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-ALUNO                        PIC 99.
-           03 WS-NM-ALUNO                        PIC X(20).
-           03 WS-TEL-ALUNO                       PIC 9(20).
-           03 WS-ID-MATERIA                      PIC 9(20).
-           03 WS-NM-MATERIA                      PIC X(20).
-           03 WS-NT-PORT                         PIC 9(02)V99.
-           03 WS-NT-MAT                          PIC 9(02)V99.
-           03 WS-NT-CIEN                         PIC 9(02)V99.
-           03 WS-MEDIA                           PIC 9(02)V99.
-           03 WS-ST-APROVACAO                    PIC X(20).
-
-         77 WS-FS                                   PIC 99.
-           88 FS-OK                                VALUE 0.
-         77 WS-EOF                          PIC X.
-           88 EOF-OK                        VALUE 'S' FALSE 'N'.
-         77 WS-EXIT                         PIC X     VALUE 'N'.
-           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
-
-
-       LINKAGE SECTION.
-         01 LK-COM-AREA.
-           03 LK-MENSAGEM                        PIC X(40).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           DISPLAY '**** PARA CADASTRAR INFORME **** '
-           SET EXIT-OK               TO FALSE
-           PERFORM P300-CADASTRA     THRU P300-FIM UNTIL EXIT-OK
-           PERFORM P900-FIM
-           .
-
-       P300-CADASTRA.
-           SET EOF-OK               TO FALSE
-           SET FS-OK                TO TRUE
-           DISPLAY ' '
-           DISPLAY 'ID DO ALUNO:'
-           ACCEPT WS-ID-ALUNO
-           DISPLAY ' '
-           DISPLAY 'NOME DO ALUNO: '
-           ACCEPT WS-NM-ALUNO
-           DISPLAY ' '
-           DISPLAY 'TELEFONE DO ALUNO: '
-           ACCEPT WS-TEL-ALUNO
-           DISPLAY ' '
-           DISPLAY 'NOTA EM PORTUGUES: '
-           ACCEPT WS-NT-PORT
-           DISPLAY ' '
-           DISPLAY 'NOTA EM MATEMATICA: '
-           ACCEPT WS-NT-MAT
-           DISPLAY ' '
-           DISPLAY 'NOTA EM CIENCIAS: '
-           ACCEPT WS-NT-CIEN
-           DISPLAY ' '
-
-
-           OPEN I-O ALUNOS
-
-
-           IF WS-FS EQUAL 35 THEN
-               OPEN OUTPUT ALUNOS
-           END-IF
-
-           IF FS-OK  THEN
-            MOVE WS-ID-ALUNO           TO ID-ALUNO
-            MOVE WS-NM-ALUNO           TO NM-ALUNO
-
-            WRITE REG-CONTATOS
-                  INVALID KEY
-                  DISPLAY '*** ALUNO JA CADASTRADO ***'
-                  DISPLAY ' '
-                  NOT INVALID KEY
-                  DISPLAY '*** ALUNO CADASTRADO COM SUCESSO! ***'
-                  DISPLAY ' '
-           END-WRITE
-           ELSE
-            DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNO'
-            DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF
-
-            CLOSE ALUNOS
-
-           DISPLAY 'DESEJA CONTINUAR? <S> (SIM) - <N> (NAO)'
-           ACCEPT WS-EXIT
-
-           .
-
-
-       P300-FIM.
-       P900-FIM.
-
-
-            GOBACK.
-       END PROGRAM CADALUNO.
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:CADASTRO
+      * Tectonics: cobc
+      * UPDATE: 24/10/2022 CADASTRO DE ALUNOS
+      * UPDATE: 09/08/2026 CAPTURA DISCIPLINA E CALCULO DE MEDIA/STATUS
+      * UPDATE: 09/08/2026 VERIFICA ALUNO DUPLICADO POR NOME+TELEFONE
+      * UPDATE: 09/08/2026 GRAVA ID DO OPERADOR NO LOG (LK-OPERADOR-ID)
+      * UPDATE: 09/08/2026 VALIDA DISCIPLINA CONTRA O CATALOGO MATERIAS
+      * UPDATE: 09/08/2026 CAPTURA O BIMESTRE PARA MANTER O HISTORICO
+      *         DE NOTAS POR BIMESTRE EM DISCIPLINAS.DAT
+      * UPDATE: 09/08/2026 CAPTURA DADOS COMPLETOS DA MATRICULA
+      *         (NASCIMENTO, ENDERECO, RESPONSAVEL, EMAIL) NO
+      *         CADASTRO DE ALUNO NOVO
+      * UPDATE: 09/08/2026 CAPTURA A TURMA DO ALUNO NOVO PARA A
+      *         FICHA DE CHAMADA POR TURMA (FICHATURMA)
+      * UPDATE: 09/08/2026 CLASSIFICA A SITUACAO EM APROVADO/
+      *         RECUPERACAO/REPROVADO USANDO OS CORTES DE SITCFG
+      * UPDATE: 09/08/2026 VERIFICA SE O ALUNO EXISTE NO MODO <E> ANTES
+      *         DE PROSSEGUIR, EM VEZ DE DESCOBRIR ISSO SO NO WRITE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADALUNO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT ALUNOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+                SELECT LOGALUNO ASSIGN TO
+                WS-LOGALUNO-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LOG.
+
+                SELECT MATERIAS ASSIGN TO
+                WS-MATERIAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS MAT-ID-MATERIA
+                FILE STATUS IS WS-FS-MAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       FD LOGALUNO.
+           COPY LOGREC.
+
+       FD MATERIAS.
+           COPY MATERIAS.
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+           COPY SITCFG.
+
+         01 WS-REGISTRO                     PIC X(127) VALUE SPACES.
+         01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-ALUNO                        PIC 9(05).
+           03 WS-NM-ALUNO                        PIC X(30).
+           03 WS-TEL-ALUNO                       PIC X(15).
+           03 WS-ID-MATERIA                      PIC 9(20).
+           03 WS-NM-MATERIA                      PIC X(20).
+           03 WS-NT-PORT                         PIC 9(02)V99.
+           03 WS-NT-MAT                          PIC 9(02)V99.
+           03 WS-NT-CIEN                         PIC 9(02)V99.
+           03 WS-MEDIA                           PIC 9(02)V99.
+           03 WS-ST-APROVACAO                    PIC X(20).
+           03 WS-ST-ATIVO                        PIC X(01).
+
+         77 WS-FS                                   PIC 99.
+           88 FS-OK                                VALUE 0.
+         77 WS-FS-DISC                              PIC 99.
+           88 FS-DISC-OK                            VALUE 0.
+         77 WS-FS-LOG                               PIC 99.
+           88 FS-LOG-OK                             VALUE 0.
+         77 WS-FS-MAT                                PIC 99.
+           88 FS-MAT-OK                             VALUE 0.
+         77 WS-EOF                          PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-EOF-SCAN                     PIC X.
+           88 EOF-SCAN-OK                    VALUE 'S' FALSE 'N'.
+         77 WS-MAX-ID                       PIC 9(05) VALUE ZEROS.
+         77 WS-MODO-CADASTRO                PIC X     VALUE 'N'.
+         77 WS-ALUNO-ENCONTRADO             PIC X     VALUE 'S'.
+           88 ALUNO-ENCONTRADO               VALUE 'S'.
+           88 ALUNO-NAO-ENCONTRADO           VALUE 'N'.
+         77 WS-TEL-VALIDO                   PIC X     VALUE 'N'.
+           88 TEL-VALIDO                     VALUE 'S' FALSE 'N'.
+         77 WS-TEL-DIGITOS                  PIC 9(02) VALUE ZEROS.
+         77 WS-TEL-IDX                      PIC 9(02) COMP.
+         77 WS-LOG-OPERACAO                 PIC X(10) VALUE SPACES.
+         77 WS-EXIT                         PIC X     VALUE 'N'.
+           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
+         77 WS-DUPLICADO                    PIC X     VALUE 'N'.
+           88 ALUNO-DUPLICADO                VALUE 'S' FALSE 'N'.
+         77 WS-CONFIRMA-DUP                 PIC X     VALUE SPACES.
+         77 WS-PODE-GRAVAR                  PIC X     VALUE 'S'.
+           88 PODE-GRAVAR                    VALUE 'S' FALSE 'N'.
+         77 WS-CONFIRMA-MAT                 PIC X     VALUE SPACES.
+         77 WS-BIMESTRE                     PIC 9(01) VALUE 1.
+         77 WS-DT-NASCIMENTO                PIC 9(08) VALUE ZEROS.
+         77 WS-END-ALUNO                    PIC X(40) VALUE SPACES.
+         77 WS-NM-RESPONSAVEL               PIC X(30) VALUE SPACES.
+         77 WS-TEL-RESPONSAVEL              PIC X(15) VALUE SPACES.
+         77 WS-EMAIL-ALUNO                  PIC X(40) VALUE SPACES.
+         77 WS-TURMA-ALUNO                  PIC X(10) VALUE SPACES.
+
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+           03 LK-ORDEM                           PIC X(01).
+           03 LK-OPERADOR-ID                     PIC X(10).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY '**** PARA CADASTRAR INFORME **** '
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           SET EXIT-OK               TO FALSE
+           PERFORM P300-CADASTRA     THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\LOGALUNO.DAT' DELIMITED BY SIZE
+                  INTO WS-LOGALUNO-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\MATERIAS.DAT' DELIMITED BY SIZE
+                  INTO WS-MATERIAS-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-CADASTRA.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+
+           OPEN I-O ALUNOS
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT ALUNOS
+               CLOSE ALUNOS
+               OPEN I-O ALUNOS
+           END-IF
+
+           IF FS-OK
+           DISPLAY ' '
+           DISPLAY 'NOVO <N> OU DISCIPLINA PARA ALUNO EXISTENTE <E>: '
+           ACCEPT WS-MODO-CADASTRO
+
+           SET ALUNO-ENCONTRADO      TO TRUE
+           IF WS-MODO-CADASTRO EQUAL 'E'
+               DISPLAY 'ID DO ALUNO EXISTENTE:'
+               ACCEPT WS-ID-ALUNO
+               MOVE WS-ID-ALUNO      TO ID-ALUNO
+               READ ALUNOS
+                   INVALID KEY
+                       SET ALUNO-NAO-ENCONTRADO TO TRUE
+                       DISPLAY '*** ALUNO NAO ENCONTRADO. '
+                               'OPERACAO CANCELADA ***'
+               END-READ
+           ELSE
+               PERFORM P350-PROXIMO-ID THRU P350-FIM
+               DISPLAY 'ID DO ALUNO (ATRIBUIDO AUTOMATICAMENTE): '
+                       WS-ID-ALUNO
+           END-IF
+
+           IF ALUNO-ENCONTRADO
+           DISPLAY ' '
+           DISPLAY 'NOME DO ALUNO: '
+           ACCEPT WS-NM-ALUNO
+           DISPLAY ' '
+           SET TEL-VALIDO            TO FALSE
+           PERFORM WITH TEST AFTER UNTIL TEL-VALIDO
+               DISPLAY 'TELEFONE DO ALUNO (DDD+NUMERO): '
+               ACCEPT WS-TEL-ALUNO
+               PERFORM P360-CONTA-DIGITOS THRU P360-FIM
+               IF WS-TEL-DIGITOS EQUAL 10 OR WS-TEL-DIGITOS EQUAL 11
+                   SET TEL-VALIDO TO TRUE
+               ELSE
+                   DISPLAY '*** TELEFONE INVALIDO. USE 10 OU 11 '
+                           'DIGITOS (DDD+NUMERO) ***'
+               END-IF
+           END-PERFORM
+           DISPLAY ' '
+
+           IF WS-MODO-CADASTRO EQUAL 'N'
+               DISPLAY 'DATA DE NASCIMENTO (DDMMAAAA): '
+               ACCEPT WS-DT-NASCIMENTO
+               DISPLAY ' '
+               DISPLAY 'ENDERECO: '
+               ACCEPT WS-END-ALUNO
+               DISPLAY ' '
+               DISPLAY 'NOME DO RESPONSAVEL: '
+               ACCEPT WS-NM-RESPONSAVEL
+               DISPLAY ' '
+               DISPLAY 'TELEFONE DO RESPONSAVEL: '
+               ACCEPT WS-TEL-RESPONSAVEL
+               DISPLAY ' '
+               DISPLAY 'EMAIL DO ALUNO: '
+               ACCEPT WS-EMAIL-ALUNO
+               DISPLAY ' '
+               DISPLAY 'TURMA: '
+               ACCEPT WS-TURMA-ALUNO
+               DISPLAY ' '
+           END-IF
+
+           SET PODE-GRAVAR           TO TRUE
+           IF WS-MODO-CADASTRO EQUAL 'N'
+               PERFORM P370-VERIFICA-DUPLICADO THRU P370-FIM
+               IF ALUNO-DUPLICADO
+                   DISPLAY '*** JA EXISTE ALUNO COM ESTE NOME E '
+                           'TELEFONE ***'
+                   DISPLAY 'DESEJA CADASTRAR MESMO ASSIM? <S> - <N>'
+                   ACCEPT WS-CONFIRMA-DUP
+                   IF WS-CONFIRMA-DUP NOT EQUAL 'S'
+                       SET PODE-GRAVAR TO FALSE
+                       DISPLAY '*** CADASTRO CANCELADO ***'
+                       DISPLAY ' '
+                   END-IF
+               END-IF
+           END-IF
+
+           IF PODE-GRAVAR
+           DISPLAY 'ID DA DISCIPLINA: '
+           ACCEPT WS-ID-MATERIA
+           DISPLAY ' '
+           DISPLAY 'NOME DA DISCIPLINA: '
+           ACCEPT WS-NM-MATERIA
+           DISPLAY ' '
+           PERFORM P380-VALIDA-MATERIA THRU P380-FIM
+           END-IF
+
+           IF PODE-GRAVAR
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-BIMESTRE >= 1 AND WS-BIMESTRE <= 4
+               DISPLAY 'BIMESTRE (1 A 4): '
+               ACCEPT WS-BIMESTRE
+               IF WS-BIMESTRE < 1 OR WS-BIMESTRE > 4
+                   DISPLAY '*** BIMESTRE INVALIDO. USE 1 A 4 ***'
+               END-IF
+           END-PERFORM
+           DISPLAY ' '
+           PERFORM WITH TEST AFTER UNTIL WS-NT-PORT NOT > 10,00
+               DISPLAY 'NOTA EM PORTUGUES: '
+               ACCEPT WS-NT-PORT
+               IF WS-NT-PORT > 10,00
+                   DISPLAY '*** NOTA INVALIDA. USE 0,00 A 10,00 ***'
+               END-IF
+           END-PERFORM
+           DISPLAY ' '
+           PERFORM WITH TEST AFTER UNTIL WS-NT-MAT NOT > 10,00
+               DISPLAY 'NOTA EM MATEMATICA: '
+               ACCEPT WS-NT-MAT
+               IF WS-NT-MAT > 10,00
+                   DISPLAY '*** NOTA INVALIDA. USE 0,00 A 10,00 ***'
+               END-IF
+           END-PERFORM
+           DISPLAY ' '
+           PERFORM WITH TEST AFTER UNTIL WS-NT-CIEN NOT > 10,00
+               DISPLAY 'NOTA EM CIENCIAS: '
+               ACCEPT WS-NT-CIEN
+               IF WS-NT-CIEN > 10,00
+                   DISPLAY '*** NOTA INVALIDA. USE 0,00 A 10,00 ***'
+               END-IF
+           END-PERFORM
+           DISPLAY ' '
+
+           PERFORM P400-CALCULA-MEDIA
+
+           MOVE WS-ID-ALUNO           TO ID-ALUNO
+           MOVE WS-NM-ALUNO           TO NM-ALUNO
+           MOVE WS-TEL-ALUNO          TO TEL-ALUNO
+           MOVE WS-ID-MATERIA         TO ID-MATERIA
+           MOVE WS-NM-MATERIA         TO NM-MATERIA
+           MOVE WS-NT-PORT            TO NT-PORT
+           MOVE WS-NT-MAT             TO NT-MAT
+           MOVE WS-NT-CIEN            TO NT-CIEN
+           MOVE WS-MEDIA              TO MEDIA
+           MOVE WS-ST-APROVACAO       TO ST-APROVACAO
+           SET ALUNO-ATIVO            TO TRUE
+           MOVE WS-DT-NASCIMENTO      TO DT-NASCIMENTO
+           MOVE WS-END-ALUNO          TO END-ALUNO
+           MOVE WS-NM-RESPONSAVEL     TO NM-RESPONSAVEL
+           MOVE WS-TEL-RESPONSAVEL    TO TEL-RESPONSAVEL
+           MOVE WS-EMAIL-ALUNO        TO EMAIL-ALUNO
+           MOVE WS-TURMA-ALUNO        TO TURMA-ALUNO
+
+           WRITE REG-CONTATOS
+                 INVALID KEY
+                 DISPLAY '*** ALUNO JA CADASTRADO ***'
+                 DISPLAY '*** REGISTRANDO DISCIPLINA ADICIONAL ***'
+                 DISPLAY ' '
+                 MOVE 'DISC-ADD'   TO WS-LOG-OPERACAO
+                 PERFORM P600-GRAVA-LOG THRU P600-FIM
+                 NOT INVALID KEY
+                 DISPLAY '*** ALUNO CADASTRADO COM SUCESSO! ***'
+                 DISPLAY ' '
+                 MOVE 'CADASTRO'   TO WS-LOG-OPERACAO
+                 PERFORM P600-GRAVA-LOG THRU P600-FIM
+           END-WRITE
+
+           PERFORM P500-GRAVA-DISCIPLINA THRU P500-FIM
+           END-IF
+           END-IF
+           ELSE
+           DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNO'
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE ALUNOS
+
+           DISPLAY 'DESEJA CONTINUAR? <S> (SIM) - <N> (NAO)'
+           ACCEPT WS-EXIT
+
+           .
+
+       P350-PROXIMO-ID.
+           MOVE ZEROS                TO WS-MAX-ID
+           SET EOF-SCAN-OK           TO FALSE
+
+           PERFORM UNTIL EOF-SCAN-OK
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       SET EOF-SCAN-OK TO TRUE
+                   NOT AT END
+                       IF ID-ALUNO > WS-MAX-ID
+                           MOVE ID-ALUNO TO WS-MAX-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           COMPUTE WS-ID-ALUNO = WS-MAX-ID + 1
+           .
+       P350-FIM.
+           EXIT.
+
+       P360-CONTA-DIGITOS.
+           MOVE ZEROS                TO WS-TEL-DIGITOS
+
+           PERFORM VARYING WS-TEL-IDX FROM 1 BY 1
+                   UNTIL WS-TEL-IDX > 15
+               IF WS-TEL-ALUNO(WS-TEL-IDX:1) IS NUMERIC
+                   ADD 1 TO WS-TEL-DIGITOS
+               END-IF
+           END-PERFORM
+           .
+       P360-FIM.
+           EXIT.
+
+       P370-VERIFICA-DUPLICADO.
+           SET ALUNO-DUPLICADO       TO FALSE
+           SET EOF-SCAN-OK           TO FALSE
+           MOVE ZEROS                TO ID-ALUNO
+
+           START ALUNOS KEY IS NOT LESS THAN ID-ALUNO
+               INVALID KEY
+                   SET EOF-SCAN-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-SCAN-OK
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       SET EOF-SCAN-OK TO TRUE
+                   NOT AT END
+                       IF ALUNO-ATIVO
+                          AND NM-ALUNO EQUAL WS-NM-ALUNO
+                          AND TEL-ALUNO EQUAL WS-TEL-ALUNO
+                           SET ALUNO-DUPLICADO TO TRUE
+                           SET EOF-SCAN-OK TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       P370-FIM.
+           EXIT.
+
+       P380-VALIDA-MATERIA.
+           SET FS-MAT-OK             TO TRUE
+
+           OPEN I-O MATERIAS
+
+           IF WS-FS-MAT EQUAL 35 THEN
+               OPEN OUTPUT MATERIAS
+               CLOSE MATERIAS
+               OPEN I-O MATERIAS
+           END-IF
+
+           IF NOT FS-MAT-OK
+               DISPLAY 'ERRO AO ABRIR O CATALOGO DE DISCIPLINAS'
+               DISPLAY 'FILE STATUS: ' WS-FS-MAT
+               GO TO P380-FIM
+           END-IF
+
+           MOVE WS-ID-MATERIA        TO MAT-ID-MATERIA
+
+           READ MATERIAS
+               INVALID KEY
+                   DISPLAY '*** DISCIPLINA NAO CONSTA NO CATALOGO ***'
+                   DISPLAY 'CADASTRAR ESTA DISCIPLINA NO CATALOGO? '
+                           '<S> - <N>'
+                   ACCEPT WS-CONFIRMA-MAT
+                   IF WS-CONFIRMA-MAT EQUAL 'S'
+                       MOVE WS-NM-MATERIA   TO MAT-NM-MATERIA
+                       WRITE REG-MATERIAS
+                   ELSE
+                       SET PODE-GRAVAR TO FALSE
+                       DISPLAY '*** CADASTRO CANCELADO ***'
+                       DISPLAY ' '
+                   END-IF
+               NOT INVALID KEY
+                   MOVE MAT-NM-MATERIA  TO WS-NM-MATERIA
+           END-READ
+
+           CLOSE MATERIAS
+           .
+       P380-FIM.
+           EXIT.
+
+       P600-GRAVA-LOG.
+           SET FS-LOG-OK             TO TRUE
+
+           OPEN EXTEND LOGALUNO
+
+           IF WS-FS-LOG EQUAL 35 THEN
+               OPEN OUTPUT LOGALUNO
+               CLOSE LOGALUNO
+               OPEN EXTEND LOGALUNO
+           END-IF
+
+           IF NOT FS-LOG-OK
+               DISPLAY 'ERRO AO ABRIR O LOG DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+               GO TO P600-FIM
+           END-IF
+
+           MOVE WS-ID-ALUNO          TO LOG-ID-ALUNO
+           MOVE WS-LOG-OPERACAO      TO LOG-OPERACAO
+           MOVE LK-OPERADOR-ID       TO LOG-OPERADOR-ID
+           ACCEPT LOG-DATA           FROM DATE
+           ACCEPT LOG-HORA           FROM TIME
+
+           WRITE REG-LOG
+
+           CLOSE LOGALUNO
+           .
+       P600-FIM.
+           EXIT.
+
+       P400-CALCULA-MEDIA.
+           COMPUTE WS-MEDIA ROUNDED =
+                   (WS-NT-PORT + WS-NT-MAT + WS-NT-CIEN) / 3
+
+           IF WS-MEDIA >= CFG-CORTE-APROVACAO
+               MOVE 'APROVADO'           TO WS-ST-APROVACAO
+           ELSE
+               IF WS-MEDIA >= CFG-CORTE-RECUPERACAO
+                   MOVE 'RECUPERACAO'    TO WS-ST-APROVACAO
+               ELSE
+                   MOVE 'REPROVADO'      TO WS-ST-APROVACAO
+               END-IF
+           END-IF
+
+           DISPLAY 'MEDIA CALCULADA: ' WS-MEDIA
+           DISPLAY 'SITUACAO: ' WS-ST-APROVACAO
+           DISPLAY ' '
+           .
+
+       P500-GRAVA-DISCIPLINA.
+           SET FS-DISC-OK           TO TRUE
+
+           OPEN I-O DISCIPLINAS
+
+           IF WS-FS-DISC EQUAL 35 THEN
+               OPEN OUTPUT DISCIPLINAS
+           END-IF
+
+           IF NOT FS-DISC-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS'
+               DISPLAY 'FILE STATUS: ' WS-FS-DISC
+               GO TO P500-FIM
+           END-IF
+
+           MOVE WS-ID-ALUNO          TO DISC-ID-ALUNO
+           MOVE WS-ID-MATERIA        TO DISC-ID-MATERIA
+           MOVE WS-BIMESTRE          TO DISC-BIMESTRE
+           MOVE WS-NM-MATERIA        TO DISC-NM-MATERIA
+           MOVE WS-NT-PORT           TO DISC-NT-PORT
+           MOVE WS-NT-MAT            TO DISC-NT-MAT
+           MOVE WS-NT-CIEN           TO DISC-NT-CIEN
+           MOVE WS-MEDIA             TO DISC-MEDIA
+           MOVE WS-ST-APROVACAO      TO DISC-ST-APROVACAO
+
+           WRITE REG-DISCIPLINAS
+               INVALID KEY
+                   REWRITE REG-DISCIPLINAS
+                   INVALID KEY
+                       DISPLAY 'ERRO AO GRAVAR A DISCIPLINA'
+               NOT INVALID KEY
+                   DISPLAY '*** DISCIPLINA REGISTRADA COM SUCESSO! ***'
+           END-WRITE
+
+           CLOSE DISCIPLINAS
+           .
+       P500-FIM.
+           EXIT.
+
+       P300-FIM.
+       P900-FIM.
+
+
+            GOBACK.
+       END PROGRAM CADALUNO.
