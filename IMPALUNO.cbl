@@ -0,0 +1,381 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:09/08/2026
+      * Purpose:CARGA EM LOTE DE ALUNOS A PARTIR DE ARQUIVO SEQUENCIAL
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 registros importados gravam DISC-BIMESTRE
+      *         igual a 1, ja que a carga em lote nao tem como perguntar
+      *         o bimestre por registro
+      * UPDATE: 09/08/2026 CLASSIFICA A SITUACAO EM APROVADO/
+      *         RECUPERACAO/REPROVADO USANDO OS CORTES DE SITCFG
+      * UPDATE: 09/08/2026 ZERA/ESPACA OS CAMPOS DE CADASTRO COMPLETO
+      *         (DATA DE NASCIMENTO, ENDERECO, RESPONSAVEL, TURMA) QUE
+      *         O LAYOUT DE CARGA EM LOTE NAO TRAZ, EM VEZ DE GRAVAR O
+      *         LIXO DEIXADO NO BUFFER DE REG-CONTATOS PELO REGISTRO
+      *         ANTERIOR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPALUNO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT ALUNOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+                SELECT LOGALUNO ASSIGN TO
+                WS-LOGALUNO-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LOG.
+
+                SELECT IMPORTA ASSIGN TO
+                WS-IMPALUNO-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-IMP.
+
+                SELECT IMPREL ASSIGN TO
+                WS-IMPREL-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       FD LOGALUNO.
+           COPY LOGREC.
+
+       FD IMPORTA.
+         01 IMP-LINHA.
+           03 IMP-NM-ALUNO                    PIC X(30).
+           03 IMP-TEL-ALUNO                   PIC X(15).
+           03 IMP-ID-MATERIA                  PIC 9(20).
+           03 IMP-NM-MATERIA                  PIC X(20).
+           03 IMP-NT-PORT                     PIC 9(02)V99.
+           03 IMP-NT-MAT                      PIC 9(02)V99.
+           03 IMP-NT-CIEN                     PIC 9(02)V99.
+
+       FD IMPREL.
+         01 REL-LINHA                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+           COPY SITCFG.
+
+         77 WS-FS                             PIC 99.
+           88 FS-OK                           VALUE 0.
+         77 WS-FS-DISC                        PIC 99.
+           88 FS-DISC-OK                      VALUE 0.
+         77 WS-FS-LOG                         PIC 99.
+           88 FS-LOG-OK                       VALUE 0.
+         77 WS-FS-IMP                         PIC 99.
+           88 FS-IMP-OK                       VALUE 0.
+         77 WS-FS-REL                         PIC 99.
+           88 FS-REL-OK                       VALUE 0.
+         77 WS-EOF                            PIC X     VALUE 'N'.
+           88 EOF-OK                          VALUE 'S' FALSE 'N'.
+         77 WS-EOF-SCAN                       PIC X     VALUE 'N'.
+           88 EOF-SCAN-OK                     VALUE 'S' FALSE 'N'.
+         77 WS-MAX-ID                         PIC 9(05) VALUE ZEROS.
+         77 WS-MEDIA                          PIC 9(02)V99 VALUE ZEROS.
+         77 WS-ST-APROVACAO                   PIC X(20) VALUE SPACES.
+         77 WS-LOG-OPERACAO                   PIC X(10) VALUE SPACES.
+         77 WS-CONT-LIDOS                     PIC 9(05) VALUE ZEROS.
+         77 WS-CONT-IMPORTADOS                PIC 9(05) VALUE ZEROS.
+         77 WS-CONT-REJEITADOS                PIC 9(05) VALUE ZEROS.
+
+         01 WS-DET-OK.
+           03 FILLER            PIC X(08) VALUE 'IMPORT: '.
+           03 WS-DO-ID          PIC ZZZZ9.
+           03 FILLER            PIC X(03) VALUE ' - '.
+           03 WS-DO-NOME        PIC X(30).
+         01 WS-DET-REJ.
+           03 FILLER            PIC X(08) VALUE 'REJEIT: '.
+           03 WS-DR-NOME        PIC X(30).
+           03 FILLER            PIC X(03) VALUE ' - '.
+           03 WS-DR-MOTIVO      PIC X(30).
+         01 WS-DET-TOTAIS.
+           03 FILLER            PIC X(20) VALUE 'REGISTROS LIDOS.....'.
+           03 WS-DT-LIDOS       PIC ZZZZ9.
+           03 FILLER            PIC X(05) VALUE SPACES.
+           03 FILLER            PIC X(20) VALUE 'IMPORTADOS..........'.
+           03 WS-DT-IMPORT      PIC ZZZZ9.
+           03 FILLER            PIC X(05) VALUE SPACES.
+           03 FILLER            PIC X(20) VALUE 'REJEITADOS..........'.
+           03 WS-DT-REJEIT      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** IMPORTACAO EM LOTE DE ALUNOS ***'
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           PERFORM P300-IMPORTA       THRU P300-FIM
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\LOGALUNO.DAT' DELIMITED BY SIZE
+                  INTO WS-LOGALUNO-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\IMPALUNO.DAT' DELIMITED BY SIZE
+                  INTO WS-IMPALUNO-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\IMPALUNO.TXT' DELIMITED BY SIZE
+                  INTO WS-IMPREL-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-IMPORTA.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+           SET FS-IMP-OK            TO TRUE
+           SET FS-REL-OK            TO TRUE
+           MOVE ZEROS               TO WS-CONT-LIDOS
+           MOVE ZEROS               TO WS-CONT-IMPORTADOS
+           MOVE ZEROS               TO WS-CONT-REJEITADOS
+
+           OPEN INPUT IMPORTA
+
+           IF NOT FS-IMP-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CARGA'
+               DISPLAY 'FILE STATUS: ' WS-FS-IMP
+               GO TO P300-FIM
+           END-IF
+
+           OPEN I-O ALUNOS
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT ALUNOS
+               CLOSE ALUNOS
+               OPEN I-O ALUNOS
+           END-IF
+
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CLOSE IMPORTA
+               GO TO P300-FIM
+           END-IF
+
+           OPEN OUTPUT IMPREL
+
+           IF NOT FS-REL-OK
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE CARGA'
+               DISPLAY 'FILE STATUS: ' WS-FS-REL
+               CLOSE IMPORTA
+               CLOSE ALUNOS
+               GO TO P300-FIM
+           END-IF
+
+           PERFORM P350-PROXIMO-ID THRU P350-FIM
+
+           PERFORM UNTIL EOF-OK
+               READ IMPORTA
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CONT-LIDOS
+                       PERFORM P360-PROCESSA-REGISTRO THRU P360-FIM
+               END-READ
+           END-PERFORM
+
+           MOVE WS-CONT-LIDOS       TO WS-DT-LIDOS
+           MOVE WS-CONT-IMPORTADOS  TO WS-DT-IMPORT
+           MOVE WS-CONT-REJEITADOS  TO WS-DT-REJEIT
+           WRITE REL-LINHA FROM WS-DET-TOTAIS
+
+           DISPLAY 'REGISTROS LIDOS.....: ' WS-CONT-LIDOS
+           DISPLAY 'IMPORTADOS COM SUCESSO..: ' WS-CONT-IMPORTADOS
+           DISPLAY 'REJEITADOS...........: ' WS-CONT-REJEITADOS
+           DISPLAY 'RELATORIO GERADO EM.: ' WS-IMPREL-PATH
+
+           CLOSE IMPORTA
+           CLOSE ALUNOS
+           CLOSE IMPREL
+           .
+       P300-FIM.
+           EXIT.
+
+       P350-PROXIMO-ID.
+           MOVE ZEROS                TO WS-MAX-ID
+           SET EOF-SCAN-OK           TO FALSE
+
+           PERFORM UNTIL EOF-SCAN-OK
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       SET EOF-SCAN-OK TO TRUE
+                   NOT AT END
+                       IF ID-ALUNO > WS-MAX-ID
+                           MOVE ID-ALUNO TO WS-MAX-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       P350-FIM.
+           EXIT.
+
+       P360-PROCESSA-REGISTRO.
+           IF IMP-NT-PORT > 10,00 OR IMP-NT-MAT > 10,00
+              OR IMP-NT-CIEN > 10,00
+               MOVE IMP-NM-ALUNO           TO WS-DR-NOME
+               MOVE 'NOTA FORA DA FAIXA 0,00 A 10,00'
+                                           TO WS-DR-MOTIVO
+               WRITE REL-LINHA FROM WS-DET-REJ
+               ADD 1 TO WS-CONT-REJEITADOS
+               GO TO P360-FIM
+           END-IF
+
+           COMPUTE WS-MEDIA ROUNDED =
+                   (IMP-NT-PORT + IMP-NT-MAT + IMP-NT-CIEN) / 3
+
+           IF WS-MEDIA >= CFG-CORTE-APROVACAO
+               MOVE 'APROVADO'           TO WS-ST-APROVACAO
+           ELSE
+               IF WS-MEDIA >= CFG-CORTE-RECUPERACAO
+                   MOVE 'RECUPERACAO'    TO WS-ST-APROVACAO
+               ELSE
+                   MOVE 'REPROVADO'      TO WS-ST-APROVACAO
+               END-IF
+           END-IF
+
+           COMPUTE ID-ALUNO = WS-MAX-ID + 1
+           MOVE IMP-NM-ALUNO          TO NM-ALUNO
+           MOVE IMP-TEL-ALUNO         TO TEL-ALUNO
+           MOVE IMP-ID-MATERIA        TO ID-MATERIA
+           MOVE IMP-NM-MATERIA        TO NM-MATERIA
+           MOVE IMP-NT-PORT           TO NT-PORT
+           MOVE IMP-NT-MAT            TO NT-MAT
+           MOVE IMP-NT-CIEN           TO NT-CIEN
+           MOVE WS-MEDIA              TO MEDIA
+           MOVE WS-ST-APROVACAO       TO ST-APROVACAO
+           SET ALUNO-ATIVO            TO TRUE
+           MOVE ZEROS                 TO DT-NASCIMENTO
+           MOVE SPACES                TO END-ALUNO
+           MOVE SPACES                TO NM-RESPONSAVEL
+           MOVE SPACES                TO TEL-RESPONSAVEL
+           MOVE SPACES                TO EMAIL-ALUNO
+           MOVE SPACES                TO TURMA-ALUNO
+
+           WRITE REG-CONTATOS
+               INVALID KEY
+                   MOVE IMP-NM-ALUNO   TO WS-DR-NOME
+                   MOVE 'ID JA CADASTRADO - COLISAO REJEITADA'
+                                       TO WS-DR-MOTIVO
+                   WRITE REL-LINHA FROM WS-DET-REJ
+                   ADD 1 TO WS-CONT-REJEITADOS
+               NOT INVALID KEY
+                   MOVE ID-ALUNO       TO WS-MAX-ID
+                   MOVE ID-ALUNO       TO WS-DO-ID
+                   MOVE IMP-NM-ALUNO   TO WS-DO-NOME
+                   WRITE REL-LINHA FROM WS-DET-OK
+                   ADD 1 TO WS-CONT-IMPORTADOS
+                   PERFORM P500-GRAVA-DISCIPLINA THRU P500-FIM
+                   MOVE 'CADASTRO'     TO WS-LOG-OPERACAO
+                   PERFORM P600-GRAVA-LOG THRU P600-FIM
+           END-WRITE
+           .
+       P360-FIM.
+           EXIT.
+
+       P500-GRAVA-DISCIPLINA.
+           SET FS-DISC-OK           TO TRUE
+
+           OPEN I-O DISCIPLINAS
+
+           IF WS-FS-DISC EQUAL 35 THEN
+               OPEN OUTPUT DISCIPLINAS
+           END-IF
+
+           IF NOT FS-DISC-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS'
+               DISPLAY 'FILE STATUS: ' WS-FS-DISC
+               GO TO P500-FIM
+           END-IF
+
+           MOVE ID-ALUNO             TO DISC-ID-ALUNO
+           MOVE IMP-ID-MATERIA       TO DISC-ID-MATERIA
+           MOVE 1                    TO DISC-BIMESTRE
+           MOVE IMP-NM-MATERIA       TO DISC-NM-MATERIA
+           MOVE IMP-NT-PORT          TO DISC-NT-PORT
+           MOVE IMP-NT-MAT           TO DISC-NT-MAT
+           MOVE IMP-NT-CIEN          TO DISC-NT-CIEN
+           MOVE WS-MEDIA             TO DISC-MEDIA
+           MOVE WS-ST-APROVACAO      TO DISC-ST-APROVACAO
+
+           WRITE REG-DISCIPLINAS
+               INVALID KEY
+                   REWRITE REG-DISCIPLINAS
+           END-WRITE
+
+           CLOSE DISCIPLINAS
+           .
+       P500-FIM.
+           EXIT.
+
+       P600-GRAVA-LOG.
+           SET FS-LOG-OK             TO TRUE
+
+           OPEN EXTEND LOGALUNO
+
+           IF WS-FS-LOG EQUAL 35 THEN
+               OPEN OUTPUT LOGALUNO
+               CLOSE LOGALUNO
+               OPEN EXTEND LOGALUNO
+           END-IF
+
+           IF NOT FS-LOG-OK
+               DISPLAY 'ERRO AO ABRIR O LOG DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+               GO TO P600-FIM
+           END-IF
+
+           MOVE ID-ALUNO             TO LOG-ID-ALUNO
+           MOVE WS-LOG-OPERACAO      TO LOG-OPERACAO
+           MOVE 'LOTE'               TO LOG-OPERADOR-ID
+           ACCEPT LOG-DATA           FROM DATE
+           ACCEPT LOG-HORA           FROM TIME
+
+           WRITE REG-LOG
+
+           CLOSE LOGALUNO
+           .
+       P600-FIM.
+           EXIT.
+
+       P900-FIM.
+
+           GOBACK.
+       END PROGRAM IMPALUNO.
