@@ -0,0 +1,331 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:09/08/2026
+      * Purpose:ESTATISTICAS DA TURMA
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 CONTABILIZA A FAIXA DE RECUPERACAO A PARTE
+      *         DE APROVADOS/REPROVADOS
+      * UPDATE: 09/08/2026 MEDIA DA TURMA E CONTAGEM DE APROVADOS/
+      *         RECUPERACAO/REPROVADOS PASSAM A SER CALCULADAS A PARTIR
+      *         DA MEDIA DE TODOS OS LANCAMENTOS DO ALUNO EM
+      *         DISCIPLINAS.DAT, EM VEZ DO CAMPO MEDIA DE REG-CONTATOS
+      *         (QUE SO REFLETE A ULTIMA DISCIPLINA/BIMESTRE LANCADO).
+      *         ALUNOS SEM NENHUM LANCAMENTO EM DISCIPLINAS.DAT FICAM
+      *         DE FORA DA APURACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTATIST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT ALUNOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+                SELECT ESTATREL ASSIGN TO
+                WS-ESTATIST-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       FD ESTATREL.
+         01 EST-LINHA                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+           COPY SITCFG.
+
+         01 WS-CABECALHO-1.
+           03 FILLER                      PIC X(24) VALUE SPACES.
+           03 FILLER                      PIC X(30)
+              VALUE 'ESTATISTICAS DA TURMA'.
+         01 WS-CABECALHO-2.
+           03 FILLER                      PIC X(80) VALUE ALL '-'.
+         01 WS-DET-TOTAL.
+           03 FILLER  PIC X(26) VALUE 'TOTAL DE ALUNOS ATIVOS...'.
+           03 WS-D-TOTAL              PIC ZZZZ9.
+         01 WS-DET-MEDIA-TURMA.
+           03 FILLER  PIC X(26) VALUE 'MEDIA GERAL DA TURMA.....'.
+           03 WS-D-MEDIA-TURMA        PIC ZZ,99.
+         01 WS-DET-APROVADOS.
+           03 FILLER  PIC X(26) VALUE 'ALUNOS APROVADOS.........'.
+           03 WS-D-APROVADOS          PIC ZZZZ9.
+         01 WS-DET-RECUPERACAO.
+           03 FILLER  PIC X(26) VALUE 'ALUNOS EM RECUPERACAO....'.
+           03 WS-D-RECUPERACAO        PIC ZZZZ9.
+         01 WS-DET-REPROVADOS.
+           03 FILLER  PIC X(26) VALUE 'ALUNOS REPROVADOS........'.
+           03 WS-D-REPROVADOS         PIC ZZZZ9.
+         01 WS-DET-MENOR.
+           03 FILLER  PIC X(26) VALUE 'MENOR MEDIA..............'.
+           03 WS-D-MENOR-MEDIA        PIC ZZ,99.
+           03 FILLER                  PIC X(05) VALUE SPACES.
+           03 FILLER                  PIC X(08) VALUE 'ALUNO: '.
+           03 WS-D-MENOR-NOME         PIC X(30).
+         01 WS-DET-MAIOR.
+           03 FILLER  PIC X(26) VALUE 'MAIOR MEDIA..............'.
+           03 WS-D-MAIOR-MEDIA        PIC ZZ,99.
+           03 FILLER                  PIC X(05) VALUE SPACES.
+           03 FILLER                  PIC X(08) VALUE 'ALUNO: '.
+           03 WS-D-MAIOR-NOME         PIC X(30).
+
+         77 WS-FS                          PIC 99.
+           88 FS-OK                        VALUE 0.
+         77 WS-FS-DISC                     PIC 99.
+           88 FS-DISC-OK                   VALUE 0.
+         77 WS-FS-REL                      PIC 99.
+           88 FS-REL-OK                    VALUE 0.
+         77 WS-EOF                         PIC X     VALUE 'N'.
+           88 EOF-OK                       VALUE 'S' FALSE 'N'.
+         77 WS-EOF-DISC                    PIC X     VALUE 'N'.
+           88 EOF-DISC-OK                  VALUE 'S' FALSE 'N'.
+         77 WS-SOMA-ALUNO                  PIC 9(05)V99 VALUE ZEROS.
+         77 WS-CONT-DISC-ALUNO             PIC 9(03) VALUE ZEROS.
+         77 WS-MEDIA-ALUNO                 PIC 9(02)V99 VALUE ZEROS.
+         77 WS-SIT-ALUNO                   PIC X(20) VALUE SPACES.
+         77 WS-CONT                        PIC 9(05) VALUE ZEROS.
+         77 WS-CONT-APROVADO               PIC 9(05) VALUE ZEROS.
+         77 WS-CONT-RECUPERACAO            PIC 9(05) VALUE ZEROS.
+         77 WS-CONT-REPROVADO              PIC 9(05) VALUE ZEROS.
+         77 WS-SOMA-MEDIA                  PIC 9(07)V99 VALUE ZEROS.
+         77 WS-MEDIA-TURMA                 PIC 9(02)V99 VALUE ZEROS.
+         77 WS-MEDIA-MIN                   PIC 9(02)V99 VALUE 99,99.
+         77 WS-MEDIA-MAX                   PIC 9(02)V99 VALUE ZEROS.
+         77 WS-NOME-MIN                    PIC X(30) VALUE SPACES.
+         77 WS-NOME-MAX                    PIC X(30) VALUE SPACES.
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** ESTATISTICAS DA TURMA ***'
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           PERFORM P300-APURA        THRU P300-FIM
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ESTATIST.TXT' DELIMITED BY SIZE
+                  INTO WS-ESTATIST-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-APURA.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+           MOVE ZEROS               TO WS-CONT
+           MOVE ZEROS               TO WS-CONT-APROVADO
+           MOVE ZEROS               TO WS-CONT-RECUPERACAO
+           MOVE ZEROS               TO WS-CONT-REPROVADO
+           MOVE ZEROS               TO WS-SOMA-MEDIA
+           MOVE 99,99                TO WS-MEDIA-MIN
+           MOVE ZEROS               TO WS-MEDIA-MAX
+
+           SET FS-DISC-OK           TO TRUE
+
+           OPEN INPUT ALUNOS
+           OPEN INPUT DISCIPLINAS
+
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GO TO P300-FIM
+           END-IF
+
+           IF NOT FS-DISC-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS'
+               DISPLAY 'FILE STATUS: ' WS-FS-DISC
+               GO TO P300-FIM
+           END-IF
+
+           PERFORM UNTIL EOF-OK
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF ALUNO-ATIVO
+                           PERFORM P350-ACUMULA THRU P350-FIM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-CONT > ZEROS
+               COMPUTE WS-MEDIA-TURMA ROUNDED =
+                       WS-SOMA-MEDIA / WS-CONT
+           END-IF
+
+           PERFORM P400-GERA-RELATORIO THRU P400-FIM
+           .
+       P300-FIM.
+           CLOSE ALUNOS
+           CLOSE DISCIPLINAS
+           .
+
+       P350-ACUMULA.
+           PERFORM P355-ACUMULA-DISCIPLINAS-ALUNO THRU P355-FIM
+
+           IF WS-CONT-DISC-ALUNO EQUAL ZEROS
+               GO TO P350-FIM
+           END-IF
+
+           ADD 1                    TO WS-CONT
+           ADD WS-MEDIA-ALUNO       TO WS-SOMA-MEDIA
+
+           EVALUATE WS-SIT-ALUNO
+               WHEN 'APROVADO'
+                   ADD 1 TO WS-CONT-APROVADO
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WS-CONT-RECUPERACAO
+               WHEN OTHER
+                   ADD 1 TO WS-CONT-REPROVADO
+           END-EVALUATE
+
+           IF WS-MEDIA-ALUNO < WS-MEDIA-MIN
+               MOVE WS-MEDIA-ALUNO TO WS-MEDIA-MIN
+               MOVE NM-ALUNO       TO WS-NOME-MIN
+           END-IF
+
+           IF WS-MEDIA-ALUNO > WS-MEDIA-MAX
+               MOVE WS-MEDIA-ALUNO TO WS-MEDIA-MAX
+               MOVE NM-ALUNO       TO WS-NOME-MAX
+           END-IF
+           .
+       P350-FIM.
+           EXIT.
+
+       P355-ACUMULA-DISCIPLINAS-ALUNO.
+           MOVE ZEROS               TO WS-SOMA-ALUNO
+           MOVE ZEROS               TO WS-CONT-DISC-ALUNO
+           MOVE ZEROS               TO WS-MEDIA-ALUNO
+           MOVE SPACES              TO WS-SIT-ALUNO
+           SET EOF-DISC-OK          TO FALSE
+
+           MOVE ID-ALUNO            TO DISC-ID-ALUNO
+           MOVE ZEROS               TO DISC-ID-MATERIA
+           MOVE ZEROS               TO DISC-BIMESTRE
+
+           START DISCIPLINAS KEY IS NOT LESS THAN DISC-CHAVE
+               INVALID KEY
+                   SET EOF-DISC-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-DISC-OK
+               READ DISCIPLINAS NEXT RECORD
+                   AT END
+                       SET EOF-DISC-OK TO TRUE
+                   NOT AT END
+                       IF DISC-ID-ALUNO NOT EQUAL ID-ALUNO
+                           SET EOF-DISC-OK TO TRUE
+                       ELSE
+                           ADD DISC-MEDIA TO WS-SOMA-ALUNO
+                           ADD 1          TO WS-CONT-DISC-ALUNO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-CONT-DISC-ALUNO > ZEROS
+               COMPUTE WS-MEDIA-ALUNO ROUNDED =
+                       WS-SOMA-ALUNO / WS-CONT-DISC-ALUNO
+
+               IF WS-MEDIA-ALUNO >= CFG-CORTE-APROVACAO
+                   MOVE 'APROVADO'      TO WS-SIT-ALUNO
+               ELSE
+                   IF WS-MEDIA-ALUNO >= CFG-CORTE-RECUPERACAO
+                       MOVE 'RECUPERACAO' TO WS-SIT-ALUNO
+                   ELSE
+                       MOVE 'REPROVADO'  TO WS-SIT-ALUNO
+                   END-IF
+               END-IF
+           END-IF
+           .
+       P355-FIM.
+           EXIT.
+
+       P400-GERA-RELATORIO.
+           SET FS-REL-OK            TO TRUE
+           OPEN OUTPUT ESTATREL
+
+           IF NOT FS-REL-OK
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE ESTATISTICAS'
+               DISPLAY 'FILE STATUS: ' WS-FS-REL
+               GO TO P400-FIM
+           END-IF
+
+           MOVE WS-CONT              TO WS-D-TOTAL
+           MOVE WS-MEDIA-TURMA       TO WS-D-MEDIA-TURMA
+           MOVE WS-CONT-APROVADO     TO WS-D-APROVADOS
+           MOVE WS-CONT-RECUPERACAO  TO WS-D-RECUPERACAO
+           MOVE WS-CONT-REPROVADO    TO WS-D-REPROVADOS
+           MOVE WS-MEDIA-MIN         TO WS-D-MENOR-MEDIA
+           MOVE WS-NOME-MIN          TO WS-D-MENOR-NOME
+           MOVE WS-MEDIA-MAX         TO WS-D-MAIOR-MEDIA
+           MOVE WS-NOME-MAX          TO WS-D-MAIOR-NOME
+
+           WRITE EST-LINHA FROM WS-CABECALHO-1
+           WRITE EST-LINHA FROM WS-CABECALHO-2
+           WRITE EST-LINHA FROM SPACES
+           WRITE EST-LINHA FROM WS-DET-TOTAL
+           WRITE EST-LINHA FROM WS-DET-MEDIA-TURMA
+           WRITE EST-LINHA FROM SPACES
+           WRITE EST-LINHA FROM WS-DET-APROVADOS
+           WRITE EST-LINHA FROM WS-DET-RECUPERACAO
+           WRITE EST-LINHA FROM WS-DET-REPROVADOS
+           WRITE EST-LINHA FROM SPACES
+           WRITE EST-LINHA FROM WS-DET-MENOR
+           WRITE EST-LINHA FROM WS-DET-MAIOR
+
+           CLOSE ESTATREL
+
+           DISPLAY 'ESTATISTICAS GERADAS EM: ' WS-ESTATIST-PATH
+           DISPLAY 'TOTAL DE ALUNOS ATIVOS..: ' WS-CONT
+           DISPLAY 'MEDIA GERAL DA TURMA....: ' WS-MEDIA-TURMA
+           DISPLAY 'APROVADOS X RECUP X REPROVADOS: '
+                   WS-CONT-APROVADO ' X ' WS-CONT-RECUPERACAO
+                   ' X ' WS-CONT-REPROVADO
+           .
+       P400-FIM.
+           EXIT.
+
+       P900-FIM.
+
+           GOBACK.
+       END PROGRAM ESTATIST.
