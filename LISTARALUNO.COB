@@ -1,97 +1,468 @@
-      ******************************************************************
-      * Author:Rodrigo Orlando
-      * Date:23/10/2022
-      * Purpose:LISTAGEM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LISTARALUNO.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO
-                'C:\Users\777\Desktop\BOLETIMV2\ALUNOS.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS MODE IS SEQUENTIAL
-                RECORD KEY IS ID-CONTATO
-                FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONTATOS.
-           COPY DATABASE.
-
-       WORKING-STORAGE SECTION.
-         01 WS-REGISTRO                     PIC X(32) VALUE SPACES.
-         01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO                 PIC 9(02).
-           03 WS-NM-CONTATO                 PIC X(30).
-         77 WS-FS                                   PIC 99.
-           88 FS-OK                                VALUE 0.
-         77 WS-EOF                          PIC X.
-           88 EOF-OK                        VALUE 'S' FALSE 'N'.
-         77 WS-EXIT                         PIC X     VALUE 'N'.
-           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
-         77 WS-CONT                         PIC 9(003) VALUE ZEROS.
-
-       LINKAGE SECTION.
-         01 LK-COM-AREA.
-           03 LK-MENSAGEM                        PIC X(40).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           DISPLAY LK-MENSAGEM
-           SET EXIT-OK               TO FALSE
-           PERFORM P300-LISTAR     THRU P300-FIM
-           PERFORM P900-FIM
-           .
-
-       P300-LISTAR.
-           SET EOF-OK               TO FALSE
-           SET FS-OK                TO TRUE
-           SET WS-CONT              TO 0.
-
-           OPEN INPUT CONTATOS
-
-
-               IF FS-OK THEN
-               PERFORM UNTIL EOF-OK
-
-
-               READ CONTATOS INTO WS-REGISTRO
-                    AT END
-                       SET EOF-OK TO TRUE
-                       NOT AT END
-                       ADD 1           TO WS-CONT
-                       DISPLAY 'REGISTRO '
-                                WS-CONT
-                                ': '
-                                WS-ID-CONTATO
-                                ' - '
-                                WS-NM-CONTATO
-                      END-READ
-                      END-PERFORM
-           ELSE
-                          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
-                          DISPLAY 'FILE STATUS: ' WS-FS
-
-                    END-IF
-
-
-
-            CLOSE CONTATOS
-
-           .
-
-
-       P300-FIM.
-       P900-FIM.
-
-
-           GOBACK.
-       END PROGRAM LISTARALUNO.
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:LISTAGEM
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 EXIBE AS DISCIPLINAS DE CADA ALUNO
+      * UPDATE: 09/08/2026 LISTAGEM PASSA A SER IMPRESSA EM ARQUIVO DE
+      *         RELATORIO, COM CABECALHO, DATA, QUEBRA DE PAGINA A
+      *         CADA WS-MAX-LINHAS DETALHES E CONTADOR FINAL
+      * UPDATE: 09/08/2026 LK-ORDEM 'N' ORDENA A LISTAGEM POR NOME
+      *         (SORT) EM VEZ DA ORDEM DE CHAVE ID-CONTATO
+      * UPDATE: 09/08/2026 PONTO DE CONTROLE NA LISTAGEM SEQUENCIAL:
+      *         GRAVA O ULTIMO ALUNO PROCESSADO A CADA WS-CKPT-
+      *         INTERVALO REGISTROS E OFERECE RETOMAR DAI NA PROXIMA
+      *         EXECUCAO (NAO SE APLICA A LISTAGEM ORDENADA POR NOME,
+      *         QUE DEPENDE DO SORT E NAO SEGUE A ORDEM DE CHAVE)
+      * UPDATE: 09/08/2026 AO RETOMAR DO PONTO DE CONTROLE, ABRE A
+      *         LISTAGEM EM EXTEND E NAO REGRAVA O CABECALHO, PARA NAO
+      *         TRUNCAR OS DETALHES JA IMPRESSOS ANTES DA INTERRUPCAO
+      * UPDATE: 09/08/2026 O PONTO DE CONTROLE TAMBEM GRAVA A PAGINA E
+      *         A LINHA DA PAGINA EM ANDAMENTO, PARA QUE A RETOMADA NAO
+      *         REINICIE A NUMERACAO DE PAGINA NEM QUEBRE A PAGINA NO
+      *         LUGAR ERRADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTARALUNO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+                SELECT LISTAGEM ASSIGN TO
+                WS-LISTAGEM-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LIST.
+
+                SELECT WORK-SORT ASSIGN TO
+                WS-SORTWORK-PATH.
+
+                SELECT CHECKPT ASSIGN TO
+                WS-CHECKPOINT-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       FD LISTAGEM.
+         01 LIST-LINHA                      PIC X(80).
+
+       FD CHECKPT.
+         01 CKPT-LINHA                      PIC X(20).
+
+       SD WORK-SORT.
+         01 SD-REGISTRO.
+           03 SD-NOME                       PIC X(30).
+           03 SD-ID                         PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+
+         01 WS-CAB-TITULO.
+           03 FILLER                      PIC X(28) VALUE SPACES.
+           03 FILLER                      PIC X(20)
+              VALUE 'LISTAGEM DE ALUNOS'.
+         01 WS-CAB-DATA.
+           03 FILLER                      PIC X(15)
+              VALUE 'DATA DA LISTA: '.
+           03 WS-CD-DATA                  PIC 9(08).
+           03 FILLER                      PIC X(10) VALUE SPACES.
+           03 FILLER                      PIC X(08) VALUE 'PAGINA: '.
+           03 WS-CD-PAGINA                PIC ZZ9.
+         01 WS-CAB-LINHA.
+           03 FILLER                      PIC X(80) VALUE ALL '-'.
+         01 WS-CAB-COLUNAS.
+           03 FILLER                      PIC X(10) VALUE 'REGISTRO'.
+           03 FILLER                      PIC X(08) VALUE 'ID'.
+           03 FILLER                      PIC X(30) VALUE 'NOME'.
+         01 WS-DET-ALUNO.
+           03 FILLER                      PIC X(02) VALUE SPACES.
+           03 WS-DA-CONT                  PIC ZZZ.
+           03 FILLER                      PIC X(05) VALUE SPACES.
+           03 WS-DA-ID                    PIC ZZZZ9.
+           03 FILLER                      PIC X(03) VALUE ' - '.
+           03 WS-DA-NOME                  PIC X(30).
+         01 WS-DET-DISC.
+           03 FILLER                      PIC X(06) VALUE SPACES.
+           03 FILLER                      PIC X(11) VALUE 'DISCIPLINA:'.
+           03 WS-DD-MATERIA               PIC X(20).
+           03 FILLER                      PIC X(08) VALUE ' MEDIA: '.
+           03 WS-DD-MEDIA                 PIC ZZ,99.
+           03 FILLER                      PIC X(11) VALUE ' SITUACAO: '.
+           03 WS-DD-STATUS                PIC X(20).
+         01 WS-RODAPE.
+           03 FILLER                      PIC X(26)
+              VALUE 'TOTAL DE ALUNOS LISTADOS: '.
+           03 WS-RD-TOTAL                 PIC ZZZ.
+         01 WS-FORM-FEED                  PIC X(01) VALUE X'0C'.
+         01 WS-LINHA-BUFFER               PIC X(80) VALUE SPACES.
+
+         01 WS-REGISTRO                     PIC X(35) VALUE SPACES.
+         01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO                 PIC 9(05).
+           03 WS-NM-CONTATO                 PIC X(30).
+         77 WS-FS                                   PIC 99.
+           88 FS-OK                                VALUE 0.
+         77 WS-FS-DISC                              PIC 99.
+           88 FS-DISC-OK                            VALUE 0.
+         77 WS-FS-LIST                              PIC 99.
+           88 FS-LIST-OK                            VALUE 0.
+         77 WS-FS-CKPT                              PIC 99.
+           88 FS-CKPT-OK                            VALUE 0.
+         77 WS-EOF                          PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-EOF-DISC                     PIC X.
+           88 EOF-DISC-OK                    VALUE 'S' FALSE 'N'.
+         77 WS-EOF-SORT                      PIC X.
+           88 EOF-SORT-OK                    VALUE 'S' FALSE 'N'.
+         77 WS-EXIT                         PIC X     VALUE 'N'.
+           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
+         77 WS-CONT                         PIC 9(003) VALUE ZEROS.
+         77 WS-ACHOU-DISC                   PIC X     VALUE 'N'.
+           88 ACHOU-DISCIPLINA              VALUE 'S'.
+         77 WS-MAX-LINHAS                   PIC 9(02) VALUE 20.
+         77 WS-LINHAS-PAGINA                PIC 9(02) VALUE ZEROS.
+         77 WS-LINHAS-ALUNO                 PIC 9(02) VALUE ZEROS.
+         77 WS-PAGINA                       PIC 9(03) VALUE ZEROS.
+         77 WS-CONFIRM                      PIC X     VALUE SPACES.
+         77 WS-CKPT-RESUMIU                 PIC X     VALUE 'N'.
+           88 CKPT-RESUMIU                  VALUE 'S'.
+           88 CKPT-NAO-RESUMIU              VALUE 'N'.
+         77 WS-CKPT-INTERVALO               PIC 9(03) VALUE 50.
+         77 WS-CKPT-DESDE                   PIC 9(03) VALUE ZEROS.
+         01 WS-CKPT-REGISTRO                PIC X(20) VALUE SPACES.
+         01 FILLER REDEFINES WS-CKPT-REGISTRO.
+           03 WS-CKPT-ID                    PIC 9(05).
+           03 WS-CKPT-CONT                  PIC 9(003).
+           03 WS-CKPT-PAGINA                PIC 9(003).
+           03 WS-CKPT-LINHAS-PAGINA         PIC 9(002).
+           03 FILLER                        PIC X(07).
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+           03 LK-ORDEM                           PIC X(01).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY LK-MENSAGEM
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           SET EXIT-OK               TO FALSE
+           PERFORM P300-LISTAR     THRU P300-FIM
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\LISTAGEM.TXT' DELIMITED BY SIZE
+                  INTO WS-LISTAGEM-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\SORTALU.TMP' DELIMITED BY SIZE
+                  INTO WS-SORTWORK-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\LISTACKPT.DAT' DELIMITED BY SIZE
+                  INTO WS-CHECKPOINT-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-LISTAR.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+           SET FS-LIST-OK           TO TRUE
+           SET CKPT-NAO-RESUMIU     TO TRUE
+           MOVE ZEROS               TO WS-CONT
+           ACCEPT WS-CD-DATA        FROM DATE YYYYMMDD
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK AND LK-ORDEM NOT EQUAL 'N'
+               PERFORM P350-VERIFICA-CHECKPOINT THRU P350-FIM
+           END-IF
+
+           IF CKPT-NAO-RESUMIU
+               MOVE ZEROS           TO WS-PAGINA
+               MOVE ZEROS           TO WS-LINHAS-PAGINA
+           END-IF
+
+           IF CKPT-RESUMIU
+               OPEN EXTEND LISTAGEM
+           ELSE
+               OPEN OUTPUT LISTAGEM
+           END-IF
+
+           IF FS-OK AND FS-LIST-OK THEN
+               IF CKPT-NAO-RESUMIU
+                   PERFORM P310-ESCREVE-CABECALHO THRU P310-FIM
+               END-IF
+
+               IF LK-ORDEM EQUAL 'N'
+                   PERFORM P340-LISTAR-ORDENADO THRU P340-FIM
+               ELSE
+                   PERFORM P345-LISTAR-SEQUENCIAL THRU P345-FIM
+               END-IF
+
+               MOVE WS-CONT             TO WS-RD-TOTAL
+               MOVE SPACES              TO WS-LINHA-BUFFER
+               PERFORM P320-GRAVA-LINHA THRU P320-FIM
+               MOVE WS-CAB-LINHA        TO WS-LINHA-BUFFER
+               PERFORM P320-GRAVA-LINHA THRU P320-FIM
+               MOVE WS-RODAPE           TO WS-LINHA-BUFFER
+               PERFORM P320-GRAVA-LINHA THRU P320-FIM
+
+               DISPLAY 'LISTAGEM GERADA EM: ' WS-LISTAGEM-PATH
+               DISPLAY 'TOTAL DE ALUNOS LISTADOS: ' WS-CONT
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS OU'
+                       ' DE LISTAGEM.'
+               DISPLAY 'FILE STATUS CONTATOS : ' WS-FS
+               DISPLAY 'FILE STATUS LISTAGEM : ' WS-FS-LIST
+           END-IF
+
+           CLOSE CONTATOS
+           CLOSE LISTAGEM
+           .
+
+       P310-ESCREVE-CABECALHO.
+           ADD 1                     TO WS-PAGINA
+           MOVE WS-PAGINA            TO WS-CD-PAGINA
+           WRITE LIST-LINHA          FROM WS-CAB-TITULO
+           WRITE LIST-LINHA          FROM WS-CAB-DATA
+           WRITE LIST-LINHA          FROM WS-CAB-LINHA
+           WRITE LIST-LINHA          FROM WS-CAB-COLUNAS
+           WRITE LIST-LINHA          FROM WS-CAB-LINHA
+           MOVE ZEROS                TO WS-LINHAS-PAGINA
+           .
+       P310-FIM.
+           EXIT.
+
+       P330-IMPRIME-ALUNO.
+           ADD 1                     TO WS-CONT
+           MOVE WS-CONT              TO WS-DA-CONT
+           MOVE WS-ID-CONTATO        TO WS-DA-ID
+           MOVE WS-NM-CONTATO        TO WS-DA-NOME
+           MOVE WS-DET-ALUNO         TO WS-LINHA-BUFFER
+           PERFORM P320-GRAVA-LINHA THRU P320-FIM
+           PERFORM P400-LISTA-DISCIPLINAS THRU P400-FIM
+           .
+       P330-FIM.
+           EXIT.
+
+       P340-LISTAR-ORDENADO.
+           SORT WORK-SORT
+               ON ASCENDING KEY SD-NOME
+               INPUT PROCEDURE  P341-ALIMENTA-SORT THRU P341-FIM
+               OUTPUT PROCEDURE P342-IMPRIME-ORDENADO THRU P342-FIM
+           .
+       P340-FIM.
+           EXIT.
+
+       P341-ALIMENTA-SORT.
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF NOT ALUNO-INATIVO THEN
+                           MOVE WS-NM-CONTATO TO SD-NOME
+                           MOVE WS-ID-CONTATO TO SD-ID
+                           RELEASE SD-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       P341-FIM.
+           EXIT.
+
+       P342-IMPRIME-ORDENADO.
+           SET EOF-SORT-OK           TO FALSE
+
+           PERFORM UNTIL EOF-SORT-OK
+               RETURN WORK-SORT
+                   AT END
+                       SET EOF-SORT-OK TO TRUE
+                   NOT AT END
+                       MOVE SD-ID   TO WS-ID-CONTATO
+                       MOVE SD-NOME TO WS-NM-CONTATO
+                       PERFORM P330-IMPRIME-ALUNO THRU P330-FIM
+               END-RETURN
+           END-PERFORM
+           .
+       P342-FIM.
+           EXIT.
+
+       P345-LISTAR-SEQUENCIAL.
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF NOT ALUNO-INATIVO THEN
+                           PERFORM P330-IMPRIME-ALUNO THRU P330-FIM
+                           ADD 1 TO WS-CKPT-DESDE
+                           IF WS-CKPT-DESDE NOT LESS WS-CKPT-INTERVALO
+                               PERFORM P355-GRAVA-CHECKPOINT
+                                                     THRU P355-FIM
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM P360-APAGA-CHECKPOINT THRU P360-FIM
+           .
+       P345-FIM.
+           EXIT.
+
+       P350-VERIFICA-CHECKPOINT.
+           MOVE ZEROS                TO WS-CKPT-DESDE
+           SET FS-CKPT-OK            TO TRUE
+           OPEN INPUT CHECKPT
+
+           IF FS-CKPT-OK
+               READ CHECKPT INTO WS-CKPT-REGISTRO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY 'PONTO DE CONTROLE ENCONTRADO. ULTIMO '
+                               'ALUNO PROCESSADO: ' WS-CKPT-ID
+                       DISPLAY 'DESEJA RETOMAR A PARTIR DAI? <S> - '
+                               '<N>'
+                       ACCEPT WS-CONFIRM
+                       IF WS-CONFIRM EQUAL 'S'
+                           SET CKPT-RESUMIU     TO TRUE
+                           MOVE WS-CKPT-CONT    TO WS-CONT
+                           MOVE WS-CKPT-PAGINA  TO WS-PAGINA
+                           MOVE WS-CKPT-LINHAS-PAGINA
+                                                TO WS-LINHAS-PAGINA
+                           MOVE WS-CKPT-ID      TO ID-CONTATO
+                           START CONTATOS KEY IS GREATER THAN
+                                 ID-CONTATO
+                               INVALID KEY
+                                   SET EOF-OK TO TRUE
+                           END-START
+                       END-IF
+               END-READ
+               CLOSE CHECKPT
+           END-IF
+           .
+       P350-FIM.
+           EXIT.
+
+       P355-GRAVA-CHECKPOINT.
+           MOVE ZEROS                TO WS-CKPT-DESDE
+           MOVE WS-ID-CONTATO        TO WS-CKPT-ID
+           MOVE WS-CONT              TO WS-CKPT-CONT
+           MOVE WS-PAGINA            TO WS-CKPT-PAGINA
+           MOVE WS-LINHAS-PAGINA     TO WS-CKPT-LINHAS-PAGINA
+
+           OPEN OUTPUT CHECKPT
+           MOVE WS-CKPT-REGISTRO     TO CKPT-LINHA
+           WRITE CKPT-LINHA
+           CLOSE CHECKPT
+           .
+       P355-FIM.
+           EXIT.
+
+       P360-APAGA-CHECKPOINT.
+           OPEN OUTPUT CHECKPT
+           CLOSE CHECKPT
+           .
+       P360-FIM.
+           EXIT.
+
+       P320-GRAVA-LINHA.
+           IF WS-LINHAS-PAGINA NOT LESS THAN WS-MAX-LINHAS
+               WRITE LIST-LINHA      FROM WS-FORM-FEED
+               PERFORM P310-ESCREVE-CABECALHO THRU P310-FIM
+           END-IF
+
+           WRITE LIST-LINHA          FROM WS-LINHA-BUFFER
+           ADD 1                     TO WS-LINHAS-PAGINA
+           .
+       P320-FIM.
+           EXIT.
+
+       P400-LISTA-DISCIPLINAS.
+           SET FS-DISC-OK           TO TRUE
+           SET EOF-DISC-OK          TO FALSE
+           MOVE 'N'                 TO WS-ACHOU-DISC
+
+           OPEN INPUT DISCIPLINAS
+
+           IF NOT FS-DISC-OK
+               GO TO P400-FIM
+           END-IF
+
+           MOVE WS-ID-CONTATO       TO DISC-ID-ALUNO
+           MOVE ZEROS               TO DISC-ID-MATERIA
+
+           START DISCIPLINAS KEY IS NOT LESS THAN DISC-CHAVE
+               INVALID KEY
+                   SET EOF-DISC-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-DISC-OK
+               READ DISCIPLINAS NEXT RECORD
+                   AT END
+                       SET EOF-DISC-OK TO TRUE
+                   NOT AT END
+                       IF DISC-ID-ALUNO NOT EQUAL WS-ID-CONTATO
+                           SET EOF-DISC-OK TO TRUE
+                       ELSE
+                           MOVE 'S'          TO WS-ACHOU-DISC
+                           MOVE DISC-NM-MATERIA    TO WS-DD-MATERIA
+                           MOVE DISC-MEDIA         TO WS-DD-MEDIA
+                           MOVE DISC-ST-APROVACAO  TO WS-DD-STATUS
+                           MOVE WS-DET-DISC        TO WS-LINHA-BUFFER
+                           PERFORM P320-GRAVA-LINHA THRU P320-FIM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DISCIPLINAS
+           .
+       P400-FIM.
+           EXIT.
+
+       P300-FIM.
+       P900-FIM.
+
+
+           GOBACK.
+       END PROGRAM LISTARALUNO.
