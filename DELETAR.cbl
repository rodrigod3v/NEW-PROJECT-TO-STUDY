@@ -1,102 +1,225 @@
-      ******************************************************************
-      * Author:Rodrigo Orlando
-      * Date:23/10/2022
-      * Purpose:EXCLUIR CONTATO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DELETAR.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO
-                'C:\Users\777\Desktop\BOLETIMV2\ALUNOS.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS MODE IS RANDOM
-                RECORD KEY IS ID-CONTATO
-                FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONTATOS.
-           COPY DATABASE.
-
-       WORKING-STORAGE SECTION.
-         01 WS-REGISTRO                     PIC X(32) VALUE SPACES.
-         01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO                 PIC 9(02).
-           03 WS-NM-CONTATO                 PIC X(30).
-         77 WS-FS                                   PIC 99.
-           88 FS-OK                                VALUE 0.
-         77 WS-EOF                          PIC X.
-           88 EOF-OK                        VALUE 'S' FALSE 'N'.
-         77 WS-EXIT                         PIC X     VALUE 'N'.
-           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
-         77 WS-CONFIRM                      PIC X VALUE SPACES.
-
-       LINKAGE SECTION.
-         01 LK-COM-AREA.
-           03 LK-MENSAGEM                        PIC X(40).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           DISPLAY LK-MENSAGEM
-           SET EXIT-OK               TO FALSE
-           PERFORM P300-EXCLUIR     THRU P300-FIM UNTIL EXIT-OK
-           PERFORM P900-FIM
-           .
-
-       P300-EXCLUIR.
-           SET EOF-OK               TO FALSE
-           SET FS-OK                TO TRUE
-
-           MOVE SPACES             TO WS-CONFIRM
-
-           OPEN I-O CONTATOS
-
-
-           IF FS-OK  THEN
-               DISPLAY 'INFORME O NUM ID DO CONTATO :'
-               ACCEPT ID-CONTATO
-
-            READ CONTATOS INTO WS-REGISTRO
-              KEY IS ID-CONTATO
-              INVALID KEY
-                  DISPLAY 'CONTATO NAO EXISTE'
-              NOT INVALID KEY
-                  DISPLAY 'NOME ATUAL: '  WS-NM-CONTATO
-                  DISPLAY 'TECLE : '
-                  DISPLAY '<S> PARA CONFIRMAR OU <N>'
-                  DISPLAY 'PARA CONTINUAR COM O ATUAL.. '
-                  ACCEPT WS-CONFIRM
-                  IF WS-CONFIRM EQUAL 'S' THEN
-                  DELETE CONTATOS RECORD
-                  DISPLAY 'CONTATO EXCLUIDO COM SUCESSO...'
-                  ELSE
-                  DISPLAY 'EXCLUSAO FALHOU...'
-                  END-IF
-           END-READ
-           ELSE
-            DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-            DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF
-
-            CLOSE CONTATOS
-
-           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
-           ACCEPT WS-EXIT
-
-           .
-
-
-       P300-FIM.
-       P900-FIM.
-
-
-           GOBACK.
-       END PROGRAM DELETAR.
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:EXCLUIR CONTATO
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 GRAVA ID DO OPERADOR NO LOG (LK-OPERADOR-ID)
+      * UPDATE: 09/08/2026 REGRAVA O CONTATO COM TENTATIVAS EM CASO DE
+      *         REGISTRO EM USO POR OUTRO TERMINAL (P500-GRAVA-REWRITE)
+      * UPDATE: 09/08/2026 OFERECE REATIVAR UM CONTATO JA EXCLUIDO
+      * UPDATE: 09/08/2026 LOCK MODE IS AUTOMATIC WITH LOCK ON RECORD
+      *         NO SELECT DE CONTATOS, PARA QUE O REGISTRO FIQUE
+      *         REALMENTE TRAVADO ENQUANTO ESTE TERMINAL O TEM ABERTO
+      *         E A RETENTATIVA DE P500-GRAVA-REWRITE TENHA UMA
+      *         CONTENCAO DE VERDADE PARA CONTORNAR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                LOCK MODE IS AUTOMATIC WITH LOCK ON RECORD
+                FILE STATUS IS WS-FS.
+
+                SELECT LOGALUNO ASSIGN TO
+                WS-LOGALUNO-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DATABASE.
+
+       FD LOGALUNO.
+           COPY LOGREC.
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+
+         01 WS-REGISTRO                     PIC X(35) VALUE SPACES.
+         01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO                 PIC 9(05).
+           03 WS-NM-CONTATO                 PIC X(30).
+         77 WS-FS                                   PIC 99.
+           88 FS-OK                                VALUE 0.
+         77 WS-FS-LOG                        PIC 99.
+           88 FS-LOG-OK                     VALUE 0.
+         77 WS-EOF                          PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-EXIT                         PIC X     VALUE 'N'.
+           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
+         77 WS-CONFIRM                      PIC X VALUE SPACES.
+         77 WS-TENTATIVAS                   PIC 9(02) VALUE ZEROS.
+         77 WS-LOG-OPERACAO                 PIC X(10) VALUE SPACES.
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+           03 LK-ORDEM                           PIC X(01).
+           03 LK-OPERADOR-ID                     PIC X(10).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY LK-MENSAGEM
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           SET EXIT-OK               TO FALSE
+           PERFORM P300-EXCLUIR     THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\LOGALUNO.DAT' DELIMITED BY SIZE
+                  INTO WS-LOGALUNO-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-EXCLUIR.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+
+           MOVE SPACES             TO WS-CONFIRM
+
+           OPEN I-O CONTATOS
+
+
+           IF FS-OK  THEN
+               DISPLAY 'INFORME O NUM ID DO CONTATO :'
+               ACCEPT ID-CONTATO
+
+            READ CONTATOS INTO WS-REGISTRO
+              KEY IS ID-CONTATO
+              INVALID KEY
+                  DISPLAY 'CONTATO NAO EXISTE'
+              NOT INVALID KEY
+               IF ALUNO-INATIVO THEN
+                  DISPLAY 'CONTATO JA ESTA EXCLUIDO'
+                  DISPLAY 'NOME: '  WS-NM-CONTATO
+                  DISPLAY 'DESEJA REATIVAR O CONTATO? <S> - <N>'
+                  ACCEPT WS-CONFIRM
+                  IF WS-CONFIRM EQUAL 'S' THEN
+                  SET ALUNO-ATIVO    TO TRUE
+                  MOVE 'REATIVACAO'  TO WS-LOG-OPERACAO
+                  PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                  IF FS-OK
+                  DISPLAY 'CONTATO REATIVADO COM SUCESSO...'
+                  PERFORM P400-GRAVA-LOG THRU P400-FIM
+                  END-IF
+                  ELSE
+                  DISPLAY 'REATIVACAO CANCELADA'
+                  END-IF
+               ELSE
+                  DISPLAY 'NOME ATUAL: '  WS-NM-CONTATO
+                  DISPLAY 'TECLE : '
+                  DISPLAY '<S> PARA CONFIRMAR OU <N>'
+                  DISPLAY 'PARA CONTINUAR COM O ATUAL.. '
+                  ACCEPT WS-CONFIRM
+                  IF WS-CONFIRM EQUAL 'S' THEN
+                  SET ALUNO-INATIVO  TO TRUE
+                  MOVE 'EXCLUSAO'    TO WS-LOG-OPERACAO
+                  PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                  IF FS-OK
+                  DISPLAY 'CONTATO EXCLUIDO COM SUCESSO...'
+                  PERFORM P400-GRAVA-LOG THRU P400-FIM
+                  END-IF
+                  ELSE
+                  DISPLAY 'EXCLUSAO FALHOU...'
+                  END-IF
+               END-IF
+           END-READ
+           ELSE
+            DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+            DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+
+            CLOSE CONTATOS
+
+           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
+           ACCEPT WS-EXIT
+
+           .
+
+
+       P300-FIM.
+
+       P500-GRAVA-REWRITE.
+           MOVE ZEROS               TO WS-TENTATIVAS
+           SET FS-OK                TO TRUE
+
+           PERFORM WITH TEST AFTER
+                   UNTIL FS-OK OR WS-TENTATIVAS >= 3
+               ADD 1 TO WS-TENTATIVAS
+               REWRITE REG-CONTATOS
+
+               IF NOT FS-OK
+                   DISPLAY 'REGISTRO EM USO POR OUTRO TERMINAL...'
+                   DISPLAY 'FILE STATUS: ' WS-FS
+               END-IF
+           END-PERFORM
+
+           IF NOT FS-OK
+               DISPLAY 'NAO FOI POSSIVEL GRAVAR O CONTATO APOS '
+                       WS-TENTATIVAS ' TENTATIVAS'
+               DISPLAY 'TENTE NOVAMENTE MAIS TARDE'
+           END-IF
+           .
+       P500-FIM.
+           EXIT.
+
+       P400-GRAVA-LOG.
+           SET FS-LOG-OK            TO TRUE
+
+           OPEN EXTEND LOGALUNO
+
+           IF WS-FS-LOG EQUAL 35 THEN
+               OPEN OUTPUT LOGALUNO
+               CLOSE LOGALUNO
+               OPEN EXTEND LOGALUNO
+           END-IF
+
+           IF NOT FS-LOG-OK
+               DISPLAY 'ERRO AO ABRIR O LOG DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+               GO TO P400-FIM
+           END-IF
+
+           MOVE WS-ID-CONTATO       TO LOG-ID-ALUNO
+           MOVE WS-LOG-OPERACAO     TO LOG-OPERACAO
+           MOVE LK-OPERADOR-ID      TO LOG-OPERADOR-ID
+           ACCEPT LOG-DATA          FROM DATE
+           ACCEPT LOG-HORA          FROM TIME
+
+           WRITE REG-LOG
+
+           CLOSE LOGALUNO
+           .
+       P400-FIM.
+           EXIT.
+
+       P900-FIM.
+
+
+           GOBACK.
+       END PROGRAM DELETAR.
