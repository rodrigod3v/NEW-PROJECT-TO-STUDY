@@ -1,93 +1,666 @@
-      ******************************************************************
-      * Author:Rodrigo Orlando
-      * Date:23/10/2022
-      * Purpose:CONSULTA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ALTERAR.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO
-                'C:\Users\777\Desktop\BOLETIMV2\ALUNOS.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS MODE IS RANDOM
-                RECORD KEY IS ID-CONTATO
-                FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONTATOS.
-           COPY DATABASE.
-
-       WORKING-STORAGE SECTION.
-         01 WS-REGISTRO                     PIC X(32) VALUE SPACES.
-         01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO                 PIC 9(02).
-           03 WS-NM-CONTATO                 PIC X(30).
-         77 WS-FS                                   PIC 99.
-           88 FS-OK                                VALUE 0.
-         77 WS-EOF                          PIC X.
-           88 EOF-OK                        VALUE 'S' FALSE 'N'.
-         77 WS-EXIT                         PIC X     VALUE 'N'.
-           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
-
-       LINKAGE SECTION.
-         01 LK-COM-AREA.
-           03 LK-MENSAGEM                        PIC X(40).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           DISPLAY LK-MENSAGEM
-           SET EXIT-OK               TO FALSE
-           PERFORM P300-ALTERAR     THRU P300-FIM UNTIL EXIT-OK
-           PERFORM P900-FIM
-           .
-
-       P300-ALTERAR.
-           SET EOF-OK               TO FALSE
-           SET FS-OK                TO TRUE
-
-           OPEN I-O CONTATOS
-
-
-           IF FS-OK  THEN
-               DISPLAY 'INFORME O NUM ID DO CONTATO :'
-               ACCEPT ID-CONTATO
-
-            READ CONTATOS INTO WS-REGISTRO
-              KEY IS ID-CONTATO
-              INVALID KEY
-                  DISPLAY 'CONTATO NAO EXISTE'
-              NOT INVALID KEY
-                  DISPLAY 'NOME ATUAL: '  WS-NM-CONTATO
-                  DISPLAY 'NOVO NOME : '
-                  ACCEPT NM-CONTATO
-                  REWRITE REG-CONTATOS
-                  DISPLAY 'CONTATO ATUALIZADO COM SUCESSO...'
-           END-READ
-           ELSE
-            DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-            DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF
-
-            CLOSE CONTATOS
-
-           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
-           ACCEPT WS-EXIT
-
-           .
-
-
-       P300-FIM.
-       P900-FIM.
-
-
-           GOBACK.
-       END PROGRAM ALTERAR.
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:CONSULTA
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 GRAVA ID DO OPERADOR NO LOG (LK-OPERADOR-ID)
+      * UPDATE: 09/08/2026 OPCOES 7 A 11 PARA ALTERAR OS DADOS DE
+      *         MATRICULA (NASCIMENTO, ENDERECO, RESPONSAVEL, EMAIL)
+      * UPDATE: 09/08/2026 LOCALIZA O CONTATO POR NOME, ALEM DE POR ID,
+      *         VIA CHAVE ALTERNADA NM-CONTATO (ACCESS MODE PASSOU A
+      *         DYNAMIC PARA PERMITIR O START/READ NEXT)
+      * UPDATE: 09/08/2026 OPCAO 12 PARA ALTERAR A TURMA DO ALUNO
+      * UPDATE: 09/08/2026 CLASSIFICA A SITUACAO EM APROVADO/
+      *         RECUPERACAO/REPROVADO USANDO OS CORTES DE SITCFG
+      * UPDATE: 09/08/2026 REGRAVA O CONTATO COM TENTATIVAS EM CASO DE
+      *         REGISTRO EM USO POR OUTRO TERMINAL (P500-GRAVA-REWRITE)
+      * UPDATE: 09/08/2026 EXIBE O VALOR ATUAL E PEDE CONFIRMACAO <S>/<N>
+      *         ANTES DE GRAVAR QUALQUER ALTERACAO DE CAMPO
+      * UPDATE: 09/08/2026 OPCOES 3 A 6 (DISCIPLINA/NOTAS) TAMBEM
+      *         GRAVAM O REGISTRO CORRESPONDENTE EM DISCIPLINAS.DAT,
+      *         PARA QUE CONSULTAR/EXPORTCSV NAO FIQUEM COM A NOTA
+      *         ANTIGA DO BIMESTRE DEPOIS DE UMA ALTERACAO AQUI
+      * UPDATE: 09/08/2026 LOCK MODE IS AUTOMATIC WITH LOCK ON RECORD
+      *         NO SELECT DE CONTATOS, PARA QUE O REGISTRO FIQUE
+      *         REALMENTE TRAVADO ENQUANTO ESTE TERMINAL O TEM ABERTO
+      *         E A RETENTATIVA DE P500-GRAVA-REWRITE TENHA UMA
+      *         CONTENCAO DE VERDADE PARA CONTORNAR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTERAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                LOCK MODE IS AUTOMATIC WITH LOCK ON RECORD
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+                SELECT LOGALUNO ASSIGN TO
+                WS-LOGALUNO-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       FD LOGALUNO.
+           COPY LOGREC.
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+           COPY SITCFG.
+
+         01 WS-REGISTRO                     PIC X(127) VALUE SPACES.
+         01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO                 PIC 9(05).
+           03 WS-NM-CONTATO                 PIC X(30).
+           03 WS-TEL-ALUNO                  PIC X(15).
+           03 WS-ID-MATERIA                 PIC 9(20).
+           03 WS-NM-MATERIA                 PIC X(20).
+           03 WS-NT-PORT                    PIC 9(02)V99.
+           03 WS-NT-MAT                     PIC 9(02)V99.
+           03 WS-NT-CIEN                    PIC 9(02)V99.
+           03 WS-MEDIA                      PIC 9(02)V99.
+           03 WS-ST-APROVACAO               PIC X(20).
+           03 WS-ST-ATIVO                   PIC X(01).
+         77 WS-FS                                   PIC 99.
+           88 FS-OK                                VALUE 0.
+         77 WS-FS-DISC                       PIC 99.
+           88 FS-DISC-OK                    VALUE 0.
+         77 WS-FS-LOG                        PIC 99.
+           88 FS-LOG-OK                     VALUE 0.
+         77 WS-EOF                          PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-EXIT                         PIC X     VALUE 'N'.
+           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
+         77 WS-OPCAO-CAMPO                  PIC 9(02) VALUE ZEROS.
+         77 WS-TEL-VALIDO                   PIC X     VALUE 'N'.
+           88 TEL-VALIDO                    VALUE 'S' FALSE 'N'.
+         77 WS-TEL-DIGITOS                  PIC 9(02) VALUE ZEROS.
+         77 WS-TEL-IDX                      PIC 9(02) COMP VALUE ZEROS.
+         77 WS-OPCAO-LOC                    PIC X(01) VALUE '1'.
+         77 WS-NOME-LOC                     PIC X(30) VALUE SPACES.
+         77 WS-ACHOU-LOC                    PIC X     VALUE 'N'.
+           88 ACHOU-LOC-NOME                VALUE 'S'.
+         77 WS-TENTATIVAS                   PIC 9(02) VALUE ZEROS.
+         77 WS-CONFIRM                      PIC X     VALUE SPACES.
+         77 WS-NOVO-NOME                    PIC X(30) VALUE SPACES.
+         77 WS-NOVO-ID-MATERIA              PIC 9(20) VALUE ZEROS.
+         77 WS-NOVO-NM-MATERIA              PIC X(20) VALUE SPACES.
+         77 WS-NOVO-DT-NASCIMENTO           PIC 9(08) VALUE ZEROS.
+         77 WS-NOVO-ENDERECO                PIC X(40) VALUE SPACES.
+         77 WS-NOVO-NM-RESPONSAVEL          PIC X(30) VALUE SPACES.
+         77 WS-NOVO-TEL-RESPONSAVEL         PIC X(15) VALUE SPACES.
+         77 WS-NOVO-EMAIL                   PIC X(40) VALUE SPACES.
+         77 WS-NOVO-TURMA                   PIC X(10) VALUE SPACES.
+         77 WS-BIMESTRE                     PIC 9(01) VALUE ZEROS.
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+           03 LK-ORDEM                           PIC X(01).
+           03 LK-OPERADOR-ID                     PIC X(10).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY LK-MENSAGEM
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           SET EXIT-OK               TO FALSE
+           PERFORM P300-ALTERAR     THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\LOGALUNO.DAT' DELIMITED BY SIZE
+                  INTO WS-LOGALUNO-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-ALTERAR.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+
+           OPEN I-O CONTATOS
+
+
+           IF FS-OK  THEN
+               DISPLAY 'LOCALIZAR POR: <1> ID DO CONTATO  <2> NOME'
+               ACCEPT WS-OPCAO-LOC
+
+               IF WS-OPCAO-LOC EQUAL '2'
+                   PERFORM P310-LOCALIZA-POR-NOME THRU P310-FIM
+               ELSE
+                   DISPLAY 'INFORME O NUM ID DO CONTATO :'
+                   ACCEPT ID-CONTATO
+               END-IF
+
+            READ CONTATOS INTO WS-REGISTRO
+              KEY IS ID-CONTATO
+              INVALID KEY
+                  DISPLAY 'CONTATO NAO EXISTE'
+              NOT INVALID KEY
+               IF ALUNO-INATIVO THEN
+                  DISPLAY 'CONTATO NAO EXISTE'
+               ELSE
+                  DISPLAY 'NOME ATUAL......: '  WS-NM-CONTATO
+                  DISPLAY 'TELEFONE ATUAL..: '  WS-TEL-ALUNO
+                  DISPLAY 'DISCIPLINA ATUAL: '  WS-NM-MATERIA
+                  DISPLAY 'NOTA PORTUGUES..: '  WS-NT-PORT
+                  DISPLAY 'NOTA MATEMATICA.: '  WS-NT-MAT
+                  DISPLAY 'NOTA CIENCIAS...: '  WS-NT-CIEN
+                  DISPLAY ' '
+                  DISPLAY 'QUAL CAMPO DESEJA ALTERAR?'
+                  DISPLAY '  1 - NOME'
+                  DISPLAY '  2 - TELEFONE'
+                  DISPLAY '  3 - DISCIPLINA'
+                  DISPLAY '  4 - NOTA DE PORTUGUES'
+                  DISPLAY '  5 - NOTA DE MATEMATICA'
+                  DISPLAY '  6 - NOTA DE CIENCIAS'
+                  DISPLAY '  7 - DATA DE NASCIMENTO'
+                  DISPLAY '  8 - ENDERECO'
+                  DISPLAY '  9 - NOME DO RESPONSAVEL'
+                  DISPLAY ' 10 - TELEFONE DO RESPONSAVEL'
+                  DISPLAY ' 11 - EMAIL'
+                  DISPLAY ' 12 - TURMA'
+                  ACCEPT WS-OPCAO-CAMPO
+
+                  EVALUATE WS-OPCAO-CAMPO
+                  WHEN 1
+                      DISPLAY 'NOME ATUAL: ' NM-CONTATO
+                      DISPLAY 'NOVO NOME : '
+                      ACCEPT WS-NOVO-NOME
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NOVO-NOME TO NM-CONTATO
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 2
+                      DISPLAY 'TELEFONE ATUAL: ' TEL-ALUNO
+                      SET TEL-VALIDO TO FALSE
+                      PERFORM WITH TEST AFTER UNTIL TEL-VALIDO
+                          DISPLAY 'NOVO TELEFONE (DDD+NUMERO): '
+                          ACCEPT WS-TEL-ALUNO
+                          PERFORM P420-CONTA-DIGITOS THRU P420-FIM
+                          IF WS-TEL-DIGITOS EQUAL 10 OR
+                             WS-TEL-DIGITOS EQUAL 11
+                              SET TEL-VALIDO TO TRUE
+                          ELSE
+                              DISPLAY '*** TELEFONE INVALIDO. USE '
+                                      '10 OU 11 DIGITOS ***'
+                          END-IF
+                      END-PERFORM
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-TEL-ALUNO TO TEL-ALUNO
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 3
+                      DISPLAY 'DISCIPLINA ATUAL: ' NM-MATERIA
+                      DISPLAY 'NOVO ID DA DISCIPLINA: '
+                      ACCEPT WS-NOVO-ID-MATERIA
+                      DISPLAY 'NOVO NOME DA DISCIPLINA: '
+                      ACCEPT WS-NOVO-NM-MATERIA
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NOVO-ID-MATERIA TO ID-MATERIA
+                          MOVE WS-NOVO-NM-MATERIA TO NM-MATERIA
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                              PERFORM P510-CAPTURA-BIMESTRE
+                                                    THRU P510-FIM
+                              PERFORM P520-GRAVA-DISCIPLINA
+                                                    THRU P520-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 4
+                      DISPLAY 'NOTA ATUAL EM PORTUGUES: ' NT-PORT
+                      PERFORM WITH TEST AFTER
+                              UNTIL WS-NT-PORT NOT > 10,00
+                          DISPLAY 'NOVA NOTA EM PORTUGUES: '
+                          ACCEPT WS-NT-PORT
+                          IF WS-NT-PORT > 10,00
+                              DISPLAY '*** NOTA INVALIDA. USE '
+                                      '0,00 A 10,00 ***'
+                          END-IF
+                      END-PERFORM
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NT-PORT TO NT-PORT
+                          PERFORM P450-RECALCULA-MEDIA
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                              PERFORM P510-CAPTURA-BIMESTRE
+                                                    THRU P510-FIM
+                              PERFORM P520-GRAVA-DISCIPLINA
+                                                    THRU P520-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 5
+                      DISPLAY 'NOTA ATUAL EM MATEMATICA: ' NT-MAT
+                      PERFORM WITH TEST AFTER
+                              UNTIL WS-NT-MAT NOT > 10,00
+                          DISPLAY 'NOVA NOTA EM MATEMATICA: '
+                          ACCEPT WS-NT-MAT
+                          IF WS-NT-MAT > 10,00
+                              DISPLAY '*** NOTA INVALIDA. USE '
+                                      '0,00 A 10,00 ***'
+                          END-IF
+                      END-PERFORM
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NT-MAT TO NT-MAT
+                          PERFORM P450-RECALCULA-MEDIA
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                              PERFORM P510-CAPTURA-BIMESTRE
+                                                    THRU P510-FIM
+                              PERFORM P520-GRAVA-DISCIPLINA
+                                                    THRU P520-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 6
+                      DISPLAY 'NOTA ATUAL EM CIENCIAS: ' NT-CIEN
+                      PERFORM WITH TEST AFTER
+                              UNTIL WS-NT-CIEN NOT > 10,00
+                          DISPLAY 'NOVA NOTA EM CIENCIAS: '
+                          ACCEPT WS-NT-CIEN
+                          IF WS-NT-CIEN > 10,00
+                              DISPLAY '*** NOTA INVALIDA. USE '
+                                      '0,00 A 10,00 ***'
+                          END-IF
+                      END-PERFORM
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NT-CIEN TO NT-CIEN
+                          PERFORM P450-RECALCULA-MEDIA
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                              PERFORM P510-CAPTURA-BIMESTRE
+                                                    THRU P510-FIM
+                              PERFORM P520-GRAVA-DISCIPLINA
+                                                    THRU P520-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 7
+                      DISPLAY 'NASCIMENTO ATUAL: ' DT-NASCIMENTO
+                      DISPLAY 'NOVA DATA DE NASCIMENTO (DDMMAAAA):'
+                      ACCEPT WS-NOVO-DT-NASCIMENTO
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NOVO-DT-NASCIMENTO TO DT-NASCIMENTO
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 8
+                      DISPLAY 'ENDERECO ATUAL: ' END-ALUNO
+                      DISPLAY 'NOVO ENDERECO: '
+                      ACCEPT WS-NOVO-ENDERECO
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NOVO-ENDERECO TO END-ALUNO
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 9
+                      DISPLAY 'RESPONSAVEL ATUAL: ' NM-RESPONSAVEL
+                      DISPLAY 'NOVO NOME DO RESPONSAVEL: '
+                      ACCEPT WS-NOVO-NM-RESPONSAVEL
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NOVO-NM-RESPONSAVEL
+                                              TO NM-RESPONSAVEL
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 10
+                      DISPLAY 'TEL. RESPONSAVEL ATUAL: '
+                              TEL-RESPONSAVEL
+                      DISPLAY 'NOVO TELEFONE DO RESPONSAVEL: '
+                      ACCEPT WS-NOVO-TEL-RESPONSAVEL
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NOVO-TEL-RESPONSAVEL
+                                              TO TEL-RESPONSAVEL
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 11
+                      DISPLAY 'EMAIL ATUAL: ' EMAIL-ALUNO
+                      DISPLAY 'NOVO EMAIL: '
+                      ACCEPT WS-NOVO-EMAIL
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NOVO-EMAIL TO EMAIL-ALUNO
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN 12
+                      DISPLAY 'TURMA ATUAL: ' TURMA-ALUNO
+                      DISPLAY 'NOVA TURMA: '
+                      ACCEPT WS-NOVO-TURMA
+                      DISPLAY 'CONFIRMA A ALTERACAO? <S> - <N>'
+                      ACCEPT WS-CONFIRM
+                      IF WS-CONFIRM EQUAL 'S'
+                          MOVE WS-NOVO-TURMA TO TURMA-ALUNO
+                          PERFORM P500-GRAVA-REWRITE THRU P500-FIM
+                          IF FS-OK
+                              DISPLAY 'CONTATO ATUALIZADO...'
+                              PERFORM P400-GRAVA-LOG THRU P400-FIM
+                          END-IF
+                      ELSE
+                          DISPLAY 'ALTERACAO CANCELADA'
+                      END-IF
+                  WHEN OTHER
+                      DISPLAY 'OPCAO INVALIDA'
+                  END-EVALUATE
+               END-IF
+           END-READ
+           ELSE
+            DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+            DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+
+            CLOSE CONTATOS
+
+           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
+           ACCEPT WS-EXIT
+
+           .
+
+
+       P300-FIM.
+
+       P310-LOCALIZA-POR-NOME.
+           MOVE 'N'                 TO WS-ACHOU-LOC
+           MOVE SPACES              TO WS-NOME-LOC
+           MOVE ZEROS               TO ID-CONTATO
+
+           DISPLAY 'INFORME O NOME COMPLETO DO CONTATO:'
+           ACCEPT WS-NOME-LOC
+
+           IF WS-NOME-LOC EQUAL SPACES
+               DISPLAY 'NOME NAO INFORMADO'
+               GO TO P310-FIM
+           END-IF
+
+           MOVE WS-NOME-LOC          TO NM-CONTATO
+           SET EOF-OK                TO FALSE
+
+           START CONTATOS KEY IS EQUAL TO NM-CONTATO
+               INVALID KEY
+                   SET EOF-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF WS-NM-CONTATO NOT EQUAL WS-NOME-LOC
+                           SET EOF-OK TO TRUE
+                       ELSE
+                           IF ALUNO-ATIVO
+                               MOVE 'S'      TO WS-ACHOU-LOC
+                               DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+                               MOVE WS-ID-CONTATO TO ID-CONTATO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF NOT ACHOU-LOC-NOME
+               DISPLAY 'NENHUM CONTATO ENCONTRADO COM ESSE NOME'
+           ELSE
+               DISPLAY 'INFORME O ID DO CONTATO A ALTERAR:'
+               ACCEPT ID-CONTATO
+           END-IF
+           .
+       P310-FIM.
+           EXIT.
+
+       P420-CONTA-DIGITOS.
+           MOVE ZEROS                TO WS-TEL-DIGITOS
+
+           PERFORM VARYING WS-TEL-IDX FROM 1 BY 1
+                   UNTIL WS-TEL-IDX > 15
+               IF WS-TEL-ALUNO(WS-TEL-IDX:1) IS NUMERIC
+                   ADD 1 TO WS-TEL-DIGITOS
+               END-IF
+           END-PERFORM
+           .
+       P420-FIM.
+           EXIT.
+
+       P450-RECALCULA-MEDIA.
+           COMPUTE WS-MEDIA ROUNDED =
+                   (WS-NT-PORT + WS-NT-MAT + WS-NT-CIEN) / 3
+
+           IF WS-MEDIA >= CFG-CORTE-APROVACAO
+               MOVE 'APROVADO'           TO WS-ST-APROVACAO
+           ELSE
+               IF WS-MEDIA >= CFG-CORTE-RECUPERACAO
+                   MOVE 'RECUPERACAO'    TO WS-ST-APROVACAO
+               ELSE
+                   MOVE 'REPROVADO'      TO WS-ST-APROVACAO
+               END-IF
+           END-IF
+
+           MOVE WS-MEDIA              TO MEDIA
+           MOVE WS-ST-APROVACAO       TO ST-APROVACAO
+
+           DISPLAY 'NOVA MEDIA: ' WS-MEDIA
+           DISPLAY 'NOVA SITUACAO: ' WS-ST-APROVACAO
+           .
+
+       P500-GRAVA-REWRITE.
+           MOVE ZEROS               TO WS-TENTATIVAS
+           SET FS-OK                TO TRUE
+
+           PERFORM WITH TEST AFTER
+                   UNTIL FS-OK OR WS-TENTATIVAS >= 3
+               ADD 1 TO WS-TENTATIVAS
+               REWRITE REG-CONTATOS
+
+               IF NOT FS-OK
+                   DISPLAY 'REGISTRO EM USO POR OUTRO TERMINAL...'
+                   DISPLAY 'FILE STATUS: ' WS-FS
+               END-IF
+           END-PERFORM
+
+           IF NOT FS-OK
+               DISPLAY 'NAO FOI POSSIVEL GRAVAR O CONTATO APOS '
+                       WS-TENTATIVAS ' TENTATIVAS'
+               DISPLAY 'TENTE NOVAMENTE MAIS TARDE'
+           END-IF
+           .
+       P500-FIM.
+           EXIT.
+
+       P510-CAPTURA-BIMESTRE.
+           MOVE ZEROS                TO WS-BIMESTRE
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-BIMESTRE >= 1 AND WS-BIMESTRE <= 4
+               DISPLAY 'BIMESTRE DA DISCIPLINA (1 A 4): '
+               ACCEPT WS-BIMESTRE
+               IF WS-BIMESTRE < 1 OR WS-BIMESTRE > 4
+                   DISPLAY '*** BIMESTRE INVALIDO. USE 1 A 4 ***'
+               END-IF
+           END-PERFORM
+           .
+       P510-FIM.
+           EXIT.
+
+       P520-GRAVA-DISCIPLINA.
+           SET FS-DISC-OK           TO TRUE
+
+           OPEN I-O DISCIPLINAS
+
+           IF WS-FS-DISC EQUAL 35 THEN
+               OPEN OUTPUT DISCIPLINAS
+           END-IF
+
+           IF NOT FS-DISC-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS'
+               DISPLAY 'FILE STATUS: ' WS-FS-DISC
+               GO TO P520-FIM
+           END-IF
+
+           MOVE ID-CONTATO          TO DISC-ID-ALUNO
+           MOVE ID-MATERIA          TO DISC-ID-MATERIA
+           MOVE WS-BIMESTRE         TO DISC-BIMESTRE
+           MOVE NM-MATERIA          TO DISC-NM-MATERIA
+           MOVE NT-PORT             TO DISC-NT-PORT
+           MOVE NT-MAT              TO DISC-NT-MAT
+           MOVE NT-CIEN             TO DISC-NT-CIEN
+           MOVE MEDIA               TO DISC-MEDIA
+           MOVE ST-APROVACAO        TO DISC-ST-APROVACAO
+
+           WRITE REG-DISCIPLINAS
+               INVALID KEY
+                   REWRITE REG-DISCIPLINAS
+                   INVALID KEY
+                       DISPLAY 'ERRO AO GRAVAR A DISCIPLINA'
+               NOT INVALID KEY
+                   DISPLAY '*** DISCIPLINAS.DAT ATUALIZADO ***'
+           END-WRITE
+
+           CLOSE DISCIPLINAS
+           .
+       P520-FIM.
+           EXIT.
+
+       P400-GRAVA-LOG.
+           SET FS-LOG-OK            TO TRUE
+
+           OPEN EXTEND LOGALUNO
+
+           IF WS-FS-LOG EQUAL 35 THEN
+               OPEN OUTPUT LOGALUNO
+               CLOSE LOGALUNO
+               OPEN EXTEND LOGALUNO
+           END-IF
+
+           IF NOT FS-LOG-OK
+               DISPLAY 'ERRO AO ABRIR O LOG DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+               GO TO P400-FIM
+           END-IF
+
+           MOVE WS-ID-CONTATO       TO LOG-ID-ALUNO
+           MOVE 'ALTERACAO'         TO LOG-OPERACAO
+           MOVE LK-OPERADOR-ID      TO LOG-OPERADOR-ID
+           ACCEPT LOG-DATA          FROM DATE
+           ACCEPT LOG-HORA          FROM TIME
+
+           WRITE REG-LOG
+
+           CLOSE LOGALUNO
+           .
+       P400-FIM.
+           EXIT.
+
+       P900-FIM.
+
+
+           GOBACK.
+       END PROGRAM ALTERAR.
