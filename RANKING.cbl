@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:09/08/2026
+      * Purpose:RANKING DOS MELHORES ALUNOS POR MEDIA
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 CORRIGE O INDICADOR ORDINAL DA POSICAO
+      *         (1o, 2o, ...) QUE SAIA COM 'O' MAIUSCULO
+      * UPDATE: 09/08/2026 O CRITERIO DE ORDENACAO PASSA A SER A MEDIA
+      *         DE TODOS OS LANCAMENTOS DO ALUNO EM DISCIPLINAS.DAT, EM
+      *         VEZ DO CAMPO MEDIA DE REG-CONTATOS (QUE SO REFLETE A
+      *         ULTIMA DISCIPLINA/BIMESTRE LANCADO). ALUNOS SEM NENHUM
+      *         LANCAMENTO EM DISCIPLINAS.DAT FICAM DE FORA DO RANKING
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANKING.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT ALUNOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+                SELECT RANKREL ASSIGN TO
+                WS-RANKING-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+                SELECT WORK-SORT ASSIGN TO
+                WS-SORTRANK-PATH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       FD RANKREL.
+         01 RANK-LINHA                      PIC X(80).
+
+       SD WORK-SORT.
+         01 SD-REGISTRO.
+           03 SD-MEDIA                      PIC 9(02)V99.
+           03 SD-ID                         PIC 9(05).
+           03 SD-NOME                       PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+
+         01 WS-CABECALHO-1.
+           03 FILLER                      PIC X(24) VALUE SPACES.
+           03 FILLER                      PIC X(30)
+              VALUE 'RANKING DOS MELHORES ALUNOS'.
+         01 WS-CABECALHO-2.
+           03 FILLER                      PIC X(80) VALUE ALL '-'.
+         01 WS-DET-RANK.
+           03 WS-DR-POS                   PIC ZZ9.
+           03 FILLER                      PIC X(04) VALUE 'o - '.
+           03 WS-DR-NOME                  PIC X(30).
+           03 FILLER                      PIC X(03) VALUE SPACES.
+           03 FILLER                      PIC X(08) VALUE 'MEDIA: '.
+           03 WS-DR-MEDIA                 PIC ZZ,99.
+
+         77 WS-FS                          PIC 99.
+           88 FS-OK                        VALUE 0.
+         77 WS-FS-DISC                     PIC 99.
+           88 FS-DISC-OK                   VALUE 0.
+         77 WS-FS-REL                      PIC 99.
+           88 FS-REL-OK                    VALUE 0.
+         77 WS-EOF                         PIC X     VALUE 'N'.
+           88 EOF-OK                       VALUE 'S' FALSE 'N'.
+         77 WS-EOF-DISC                    PIC X     VALUE 'N'.
+           88 EOF-DISC-OK                  VALUE 'S' FALSE 'N'.
+         77 WS-EOF-SORT                    PIC X     VALUE 'N'.
+           88 EOF-SORT-OK                  VALUE 'S' FALSE 'N'.
+         77 WS-TOP-N                       PIC 9(03) VALUE 10.
+         77 WS-CONT                        PIC 9(03) VALUE ZEROS.
+         77 WS-SOMA-ALUNO                  PIC 9(05)V99 VALUE ZEROS.
+         77 WS-CONT-DISC-ALUNO             PIC 9(03) VALUE ZEROS.
+         77 WS-MEDIA-ALUNO                 PIC 9(02)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY LK-MENSAGEM
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           PERFORM P300-RANKING       THRU P300-FIM
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\RANKING.TXT' DELIMITED BY SIZE
+                  INTO WS-RANKING-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\SORTRANK.TMP' DELIMITED BY SIZE
+                  INTO WS-SORTRANK-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-RANKING.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+           SET FS-DISC-OK           TO TRUE
+           SET FS-REL-OK            TO TRUE
+           MOVE ZEROS               TO WS-CONT
+
+           DISPLAY 'QUANTOS ALUNOS DESEJA NO RANKING (TOP N): '
+           ACCEPT WS-TOP-N
+           IF WS-TOP-N EQUAL ZEROS
+               MOVE 10 TO WS-TOP-N
+           END-IF
+
+           OPEN INPUT ALUNOS
+           OPEN INPUT DISCIPLINAS
+           OPEN OUTPUT RANKREL
+
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CLOSE DISCIPLINAS
+               CLOSE RANKREL
+               GO TO P300-FIM
+           END-IF
+
+           IF NOT FS-DISC-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS'
+               DISPLAY 'FILE STATUS: ' WS-FS-DISC
+               CLOSE ALUNOS
+               CLOSE RANKREL
+               GO TO P300-FIM
+           END-IF
+
+           IF NOT FS-REL-OK
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE RANKING'
+               DISPLAY 'FILE STATUS: ' WS-FS-REL
+               CLOSE ALUNOS
+               CLOSE DISCIPLINAS
+               GO TO P300-FIM
+           END-IF
+
+           WRITE RANK-LINHA FROM WS-CABECALHO-1
+           WRITE RANK-LINHA FROM WS-CABECALHO-2
+
+           SORT WORK-SORT
+               ON DESCENDING KEY SD-MEDIA
+               INPUT PROCEDURE  P340-ALIMENTA-SORT THRU P340-FIM
+               OUTPUT PROCEDURE P350-IMPRIME-RANKING THRU P350-FIM
+
+           WRITE RANK-LINHA FROM WS-CABECALHO-2
+
+           DISPLAY 'RANKING GERADO EM: ' WS-RANKING-PATH
+           DISPLAY 'ALUNOS LISTADOS...: ' WS-CONT
+
+           CLOSE ALUNOS
+           CLOSE DISCIPLINAS
+           CLOSE RANKREL
+           .
+       P300-FIM.
+           EXIT.
+
+       P340-ALIMENTA-SORT.
+           PERFORM UNTIL EOF-OK
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF ALUNO-ATIVO
+                           PERFORM P345-ACUMULA-DISCIPLINAS-ALUNO
+                                   THRU P345-FIM
+                           IF WS-CONT-DISC-ALUNO > ZEROS
+                               MOVE WS-MEDIA-ALUNO TO SD-MEDIA
+                               MOVE ID-ALUNO        TO SD-ID
+                               MOVE NM-ALUNO         TO SD-NOME
+                               RELEASE SD-REGISTRO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       P340-FIM.
+           EXIT.
+
+       P345-ACUMULA-DISCIPLINAS-ALUNO.
+           MOVE ZEROS               TO WS-SOMA-ALUNO
+           MOVE ZEROS               TO WS-CONT-DISC-ALUNO
+           MOVE ZEROS               TO WS-MEDIA-ALUNO
+           SET EOF-DISC-OK          TO FALSE
+
+           MOVE ID-ALUNO            TO DISC-ID-ALUNO
+           MOVE ZEROS               TO DISC-ID-MATERIA
+           MOVE ZEROS               TO DISC-BIMESTRE
+
+           START DISCIPLINAS KEY IS NOT LESS THAN DISC-CHAVE
+               INVALID KEY
+                   SET EOF-DISC-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-DISC-OK
+               READ DISCIPLINAS NEXT RECORD
+                   AT END
+                       SET EOF-DISC-OK TO TRUE
+                   NOT AT END
+                       IF DISC-ID-ALUNO NOT EQUAL ID-ALUNO
+                           SET EOF-DISC-OK TO TRUE
+                       ELSE
+                           ADD DISC-MEDIA TO WS-SOMA-ALUNO
+                           ADD 1          TO WS-CONT-DISC-ALUNO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-CONT-DISC-ALUNO > ZEROS
+               COMPUTE WS-MEDIA-ALUNO ROUNDED =
+                       WS-SOMA-ALUNO / WS-CONT-DISC-ALUNO
+           END-IF
+           .
+       P345-FIM.
+           EXIT.
+
+       P350-IMPRIME-RANKING.
+           SET EOF-SORT-OK           TO FALSE
+
+           PERFORM UNTIL EOF-SORT-OK OR WS-CONT NOT LESS THAN WS-TOP-N
+               RETURN WORK-SORT
+                   AT END
+                       SET EOF-SORT-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CONT
+                       MOVE WS-CONT   TO WS-DR-POS
+                       MOVE SD-NOME   TO WS-DR-NOME
+                       MOVE SD-MEDIA  TO WS-DR-MEDIA
+                       WRITE RANK-LINHA FROM WS-DET-RANK
+               END-RETURN
+           END-PERFORM
+           .
+       P350-FIM.
+           EXIT.
+
+       P900-FIM.
+
+           GOBACK.
+       END PROGRAM RANKING.
