@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:09/08/2026
+      * Purpose:FICHA DE CHAMADA POR TURMA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FICHATURMA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT ALUNOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT FICHAREL ASSIGN TO
+                WS-FICHATURMA-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+                SELECT WORK-SORT ASSIGN TO
+                WS-SORTTURMA-PATH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+           COPY DATABASE.
+
+       FD FICHAREL.
+         01 FICHA-LINHA                     PIC X(100).
+
+       SD WORK-SORT.
+         01 SD-REGISTRO.
+           03 SD-NOME                       PIC X(30).
+           03 SD-ID                         PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+
+         01 WS-CABECALHO-1.
+           03 FILLER                      PIC X(24) VALUE SPACES.
+           03 FILLER                      PIC X(30)
+              VALUE 'FICHA DE CHAMADA DA TURMA'.
+         01 WS-CABECALHO-2.
+           03 FILLER                      PIC X(08) VALUE 'TURMA: '.
+           03 WS-CB-TURMA                 PIC X(10).
+         01 WS-CABECALHO-3.
+           03 FILLER                      PIC X(100) VALUE ALL '-'.
+         01 WS-CABECALHO-4.
+           03 FILLER                      PIC X(07) VALUE 'ID'.
+           03 FILLER                      PIC X(05) VALUE SPACES.
+           03 FILLER                      PIC X(30) VALUE 'NOME'.
+           03 FILLER                      PIC X(58)
+              VALUE '01  02  03  04  05  06  07  08  09  10'.
+         01 WS-DET-FICHA.
+           03 WS-DF-ID                    PIC ZZZZ9.
+           03 FILLER                      PIC X(03) VALUE SPACES.
+           03 WS-DF-NOME                  PIC X(30).
+           03 FILLER                      PIC X(01) VALUE SPACES.
+           03 WS-DF-PRESENCA              PIC X(58)
+              VALUE '[  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ]'.
+
+         77 WS-FS                          PIC 99.
+           88 FS-OK                        VALUE 0.
+         77 WS-FS-REL                      PIC 99.
+           88 FS-REL-OK                    VALUE 0.
+         77 WS-EOF                         PIC X     VALUE 'N'.
+           88 EOF-OK                       VALUE 'S' FALSE 'N'.
+         77 WS-EOF-SORT                    PIC X     VALUE 'N'.
+           88 EOF-SORT-OK                  VALUE 'S' FALSE 'N'.
+         77 WS-TURMA-PESQUISA              PIC X(10) VALUE SPACES.
+         77 WS-CONT                        PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY LK-MENSAGEM
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           PERFORM P300-FICHA         THRU P300-FIM
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\FICHATURMA.TXT' DELIMITED BY SIZE
+                  INTO WS-FICHATURMA-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\SORTTURMA.TMP' DELIMITED BY SIZE
+                  INTO WS-SORTTURMA-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-FICHA.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+           SET FS-REL-OK            TO TRUE
+           MOVE ZEROS               TO WS-CONT
+
+           DISPLAY 'INFORME A TURMA: '
+           ACCEPT WS-TURMA-PESQUISA
+
+           OPEN INPUT ALUNOS
+           OPEN OUTPUT FICHAREL
+
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CLOSE FICHAREL
+               GO TO P300-FIM
+           END-IF
+
+           IF NOT FS-REL-OK
+               DISPLAY 'ERRO AO ABRIR A FICHA DE CHAMADA'
+               DISPLAY 'FILE STATUS: ' WS-FS-REL
+               CLOSE ALUNOS
+               GO TO P300-FIM
+           END-IF
+
+           MOVE WS-TURMA-PESQUISA   TO WS-CB-TURMA
+
+           WRITE FICHA-LINHA FROM WS-CABECALHO-1
+           WRITE FICHA-LINHA FROM WS-CABECALHO-2
+           WRITE FICHA-LINHA FROM WS-CABECALHO-3
+           WRITE FICHA-LINHA FROM WS-CABECALHO-4
+           WRITE FICHA-LINHA FROM WS-CABECALHO-3
+
+           SORT WORK-SORT
+               ON ASCENDING KEY SD-NOME
+               INPUT PROCEDURE  P340-ALIMENTA-SORT THRU P340-FIM
+               OUTPUT PROCEDURE P350-IMPRIME-FICHA THRU P350-FIM
+
+           WRITE FICHA-LINHA FROM WS-CABECALHO-3
+
+           DISPLAY 'FICHA GERADA EM.: ' WS-FICHATURMA-PATH
+           DISPLAY 'ALUNOS LISTADOS.: ' WS-CONT
+
+           CLOSE ALUNOS
+           CLOSE FICHAREL
+           .
+       P300-FIM.
+           EXIT.
+
+       P340-ALIMENTA-SORT.
+           PERFORM UNTIL EOF-OK
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF ALUNO-ATIVO AND
+                          TURMA-ALUNO EQUAL WS-TURMA-PESQUISA
+                           MOVE NM-ALUNO TO SD-NOME
+                           MOVE ID-ALUNO TO SD-ID
+                           RELEASE SD-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       P340-FIM.
+           EXIT.
+
+       P350-IMPRIME-FICHA.
+           SET EOF-SORT-OK           TO FALSE
+
+           PERFORM UNTIL EOF-SORT-OK
+               RETURN WORK-SORT
+                   AT END
+                       SET EOF-SORT-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CONT
+                       MOVE SD-ID     TO WS-DF-ID
+                       MOVE SD-NOME   TO WS-DF-NOME
+                       WRITE FICHA-LINHA FROM WS-DET-FICHA
+               END-RETURN
+           END-PERFORM
+
+           IF WS-CONT EQUAL ZEROS
+               WRITE FICHA-LINHA FROM SPACES
+               DISPLAY 'NENHUM ALUNO ATIVO ENCONTRADO NESSA TURMA'
+           END-IF
+           .
+       P350-FIM.
+           EXIT.
+
+       P900-FIM.
+
+           GOBACK.
+       END PROGRAM FICHATURMA.
