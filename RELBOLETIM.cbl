@@ -0,0 +1,335 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:09/08/2026
+      * Purpose:IMPRESSAO DO BOLETIM INDIVIDUAL DO ALUNO
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 PASSA A LISTAR TODAS AS DISCIPLINAS E
+      *         BIMESTRES LANCADOS EM DISCIPLINAS.DAT (COM A MEDIA
+      *         ANUAL DE CADA DISCIPLINA), EM VEZ DE IMPRIMIR APENAS O
+      *         ULTIMO LANCAMENTO GRAVADO NO REGISTRO DO ALUNO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELBOLETIM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT ALUNOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+                SELECT REL-BOLETIM ASSIGN TO
+                WS-RELBOLETIM-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       FD REL-BOLETIM.
+         01 REL-LINHA                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+
+         01 WS-REGISTRO                     PIC X(127) VALUE SPACES.
+         01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-ALUNO                        PIC 9(05).
+           03 WS-NM-ALUNO                        PIC X(30).
+           03 WS-TEL-ALUNO                       PIC X(15).
+           03 WS-ID-MATERIA                      PIC 9(20).
+           03 WS-NM-MATERIA                      PIC X(20).
+           03 WS-NT-PORT                         PIC 9(02)V99.
+           03 WS-NT-MAT                          PIC 9(02)V99.
+           03 WS-NT-CIEN                         PIC 9(02)V99.
+           03 WS-MEDIA                           PIC 9(02)V99.
+           03 WS-ST-APROVACAO                    PIC X(20).
+           03 WS-ST-ATIVO                        PIC X(01).
+
+         01 WS-CABECALHO-1.
+           03 FILLER                      PIC X(26) VALUE SPACES.
+           03 FILLER                      PIC X(26)
+              VALUE 'BOLETIM ESCOLAR INDIVIDUAL'.
+         01 WS-CABECALHO-2.
+           03 FILLER                      PIC X(80) VALUE ALL '-'.
+         01 WS-DETALHE-ID.
+           03 FILLER                      PIC X(10) VALUE 'ALUNO.....'.
+           03 WS-D-ID                     PIC ZZZZ9.
+           03 FILLER                      PIC X(05) VALUE ' - '.
+           03 WS-D-NOME                   PIC X(30).
+         01 WS-DETALHE-MAT.
+           03 FILLER                 PIC X(14) VALUE 'DISCIPLINA....'.
+           03 WS-D-MATERIA           PIC X(20).
+           03 FILLER                 PIC X(12) VALUE '  BIMESTRE: '.
+           03 WS-D-BIMESTRE          PIC 9(01).
+         01 WS-DETALHE-NOTAS.
+           03 FILLER                 PIC X(26)
+              VALUE 'PORTUGUES.MATEMAT.CIENCIAS'.
+         01 WS-DETALHE-VALORES.
+           03 WS-D-PORT                   PIC ZZ,99.
+           03 FILLER                      PIC X(07) VALUE SPACES.
+           03 WS-D-MAT                    PIC ZZ,99.
+           03 FILLER                      PIC X(07) VALUE SPACES.
+           03 WS-D-CIEN                   PIC ZZ,99.
+         01 WS-DETALHE-BIM-MEDIA.
+           03 FILLER                 PIC X(20)
+              VALUE '  MEDIA DO BIMESTRE:'.
+           03 WS-D-BIM-MEDIA              PIC ZZ,99.
+           03 FILLER                      PIC X(05) VALUE SPACES.
+           03 FILLER                      PIC X(10) VALUE 'SITUACAO..'.
+           03 WS-D-BIM-STATUS             PIC X(20).
+         01 WS-DETALHE-MEDIA-ANUAL.
+           03 FILLER                 PIC X(18)
+              VALUE '  MEDIA ANUAL DE '.
+           03 WS-DMA-MATERIA              PIC X(20).
+           03 FILLER                      PIC X(02) VALUE ': '.
+           03 WS-DMA-MEDIA                PIC ZZ,99.
+         01 WS-ASSINATURA-1.
+           03 FILLER                      PIC X(80) VALUE ALL '-'.
+         01 WS-ASSINATURA-2.
+           03 FILLER                      PIC X(30) VALUE SPACES.
+           03 FILLER                      PIC X(30) VALUE ALL '_'.
+         01 WS-ASSINATURA-3.
+           03 FILLER                      PIC X(33) VALUE SPACES.
+           03 FILLER                      PIC X(25)
+              VALUE 'RESPONSAVEL PEDAGOGICO'.
+
+         77 WS-FS                          PIC 99.
+           88 FS-OK                        VALUE 0.
+         77 WS-FS-DISC                     PIC 99.
+           88 FS-DISC-OK                   VALUE 0.
+         77 WS-FS-REL                      PIC 99.
+           88 FS-REL-OK                    VALUE 0.
+         77 WS-EXIT                        PIC X     VALUE 'N'.
+           88 EXIT-OK                      VALUE 'N' FALSE 'S'.
+         77 WS-EOF                         PIC X     VALUE 'N'.
+           88 EOF-OK                       VALUE 'S' FALSE 'N'.
+         77 WS-ACHOU-DISC                  PIC X     VALUE 'N'.
+           88 ACHOU-DISCIPLINA             VALUE 'S'.
+         77 WS-ID-PESQUISA                 PIC 9(05) VALUE ZEROS.
+         77 WS-PREV-MATERIA                PIC 9(20) VALUE ZEROS.
+         77 WS-PREV-NM-MATERIA             PIC X(20) VALUE SPACES.
+         77 WS-SOMA-BIM                    PIC 9(03)V99 VALUE ZEROS.
+         77 WS-CONT-BIM                    PIC 9(01) VALUE ZEROS.
+         77 WS-MEDIA-ANUAL                 PIC 9(02)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** IMPRESSAO DE BOLETIM ***'
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           SET EXIT-OK               TO FALSE
+           PERFORM P300-IMPRIME     THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\RELBOLETIM.TXT' DELIMITED BY SIZE
+                  INTO WS-RELBOLETIM-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-IMPRIME.
+           SET FS-OK                TO TRUE
+
+           OPEN INPUT ALUNOS
+
+           IF FS-OK  THEN
+               DISPLAY 'INFORME O ID DO ALUNO :'
+               ACCEPT ID-ALUNO
+
+               READ ALUNOS INTO WS-REGISTRO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO REGISTRADO'
+                   NOT INVALID KEY
+                       IF ALUNO-INATIVO THEN
+                           DISPLAY 'ALUNO NAO REGISTRADO'
+                       ELSE
+                           PERFORM P400-GERA-BOLETIM THRU P400-FIM
+                       END-IF
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO LER A DATABASE ALUNOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE ALUNOS
+
+           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
+           ACCEPT WS-EXIT
+
+           .
+
+       P400-GERA-BOLETIM.
+           SET FS-REL-OK            TO TRUE
+           OPEN OUTPUT REL-BOLETIM
+
+           IF NOT FS-REL-OK
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE BOLETIM'
+               DISPLAY 'FILE STATUS: ' WS-FS-REL
+               GO TO P400-FIM
+           END-IF
+
+           MOVE WS-ID-ALUNO          TO WS-D-ID
+           MOVE WS-NM-ALUNO          TO WS-D-NOME
+           MOVE WS-ID-ALUNO          TO WS-ID-PESQUISA
+
+           WRITE REL-LINHA FROM WS-CABECALHO-1
+           WRITE REL-LINHA FROM WS-CABECALHO-2
+           WRITE REL-LINHA FROM SPACES
+           WRITE REL-LINHA FROM WS-DETALHE-ID
+           WRITE REL-LINHA FROM SPACES
+
+           PERFORM P450-LISTA-DISCIPLINAS THRU P450-FIM
+
+           WRITE REL-LINHA FROM WS-ASSINATURA-1
+           WRITE REL-LINHA FROM SPACES
+           WRITE REL-LINHA FROM SPACES
+           WRITE REL-LINHA FROM WS-ASSINATURA-2
+           WRITE REL-LINHA FROM WS-ASSINATURA-3
+
+           CLOSE REL-BOLETIM
+
+           DISPLAY 'BOLETIM GERADO COM SUCESSO...'
+
+           .
+       P400-FIM.
+           EXIT.
+
+       P450-LISTA-DISCIPLINAS.
+           SET FS-DISC-OK           TO TRUE
+           SET EOF-OK                TO FALSE
+           MOVE 'N'                 TO WS-ACHOU-DISC
+
+           OPEN INPUT DISCIPLINAS
+
+           IF NOT FS-DISC-OK
+               GO TO P450-FIM
+           END-IF
+
+           MOVE WS-ID-PESQUISA      TO DISC-ID-ALUNO
+           MOVE ZEROS               TO DISC-ID-MATERIA
+           MOVE ZEROS               TO DISC-BIMESTRE
+           MOVE ZEROS               TO WS-PREV-MATERIA
+           MOVE ZEROS               TO WS-SOMA-BIM
+           MOVE ZEROS               TO WS-CONT-BIM
+
+           START DISCIPLINAS KEY IS NOT LESS THAN DISC-CHAVE
+               INVALID KEY
+                   SET EOF-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK
+               READ DISCIPLINAS NEXT RECORD
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF DISC-ID-ALUNO NOT EQUAL WS-ID-PESQUISA
+                           SET EOF-OK TO TRUE
+                       ELSE
+                           IF DISC-ID-MATERIA NOT EQUAL WS-PREV-MATERIA
+                                   AND WS-CONT-BIM > ZEROS
+                               PERFORM P460-IMPRIME-FINAL-MATERIA
+                                       THRU P460-FIM
+                           END-IF
+
+                           MOVE 'S'     TO WS-ACHOU-DISC
+                           MOVE DISC-ID-MATERIA   TO WS-PREV-MATERIA
+                           MOVE DISC-NM-MATERIA   TO WS-PREV-NM-MATERIA
+                           ADD DISC-MEDIA         TO WS-SOMA-BIM
+                           ADD 1                  TO WS-CONT-BIM
+
+                           MOVE DISC-NM-MATERIA   TO WS-D-MATERIA
+                           MOVE DISC-BIMESTRE     TO WS-D-BIMESTRE
+                           MOVE DISC-NT-PORT      TO WS-D-PORT
+                           MOVE DISC-NT-MAT       TO WS-D-MAT
+                           MOVE DISC-NT-CIEN      TO WS-D-CIEN
+                           MOVE DISC-MEDIA        TO WS-D-BIM-MEDIA
+                           MOVE DISC-ST-APROVACAO TO WS-D-BIM-STATUS
+
+                           WRITE REL-LINHA FROM WS-DETALHE-MAT
+                           WRITE REL-LINHA FROM WS-DETALHE-NOTAS
+                           WRITE REL-LINHA FROM WS-DETALHE-VALORES
+                           WRITE REL-LINHA FROM WS-DETALHE-BIM-MEDIA
+                           WRITE REL-LINHA FROM SPACES
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-CONT-BIM > ZEROS
+               PERFORM P460-IMPRIME-FINAL-MATERIA THRU P460-FIM
+           END-IF
+
+           IF NOT ACHOU-DISCIPLINA
+               MOVE 'NENHUMA DISCIPLINA CADASTRADA PARA O ALUNO'
+                                        TO REL-LINHA
+               WRITE REL-LINHA
+               MOVE SPACES              TO REL-LINHA
+               WRITE REL-LINHA
+           END-IF
+
+           CLOSE DISCIPLINAS
+           .
+       P450-FIM.
+           EXIT.
+
+       P460-IMPRIME-FINAL-MATERIA.
+           COMPUTE WS-MEDIA-ANUAL ROUNDED = WS-SOMA-BIM / WS-CONT-BIM
+
+           MOVE WS-PREV-NM-MATERIA  TO WS-DMA-MATERIA
+           MOVE WS-MEDIA-ANUAL      TO WS-DMA-MEDIA
+
+           WRITE REL-LINHA FROM WS-DETALHE-MEDIA-ANUAL
+           WRITE REL-LINHA FROM WS-CABECALHO-2
+           WRITE REL-LINHA FROM SPACES
+
+           MOVE ZEROS               TO WS-SOMA-BIM
+           MOVE ZEROS               TO WS-CONT-BIM
+           .
+       P460-FIM.
+           EXIT.
+
+       P300-FIM.
+       P900-FIM.
+
+
+           GOBACK.
+       END PROGRAM RELBOLETIM.
