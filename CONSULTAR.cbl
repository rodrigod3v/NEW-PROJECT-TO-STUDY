@@ -1,90 +1,353 @@
-      ******************************************************************
-      * Author:Rodrigo Orlando
-      * Date:23/10/2022
-      * Purpose:CONSULTA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONSULTAR.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-                SELECT ALUNOS ASSIGN TO
-                'C:\Users\777\Desktop\BOLETIMV2\ALUNOS.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS MODE IS RANDOM
-                RECORD KEY IS ID-ALUNO
-                FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ALUNOS.
-           COPY DATABASE.
-
-       WORKING-STORAGE SECTION.
-         01 WS-REGISTRO                     PIC X(32) VALUE SPACES.
-         01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-ALUNO                 PIC 9(02).
-           03 WS-NM-ALUNO                 PIC X(30).
-         77 WS-FS                                   PIC 99.
-           88 FS-OK                                VALUE 0.
-         77 WS-EOF                          PIC X.
-           88 EOF-OK                        VALUE 'S' FALSE 'N'.
-         77 WS-EXIT                         PIC X     VALUE 'N'.
-           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
-
-       LINKAGE SECTION.
-         01 LK-COM-AREA.
-           03 LK-MENSAGEM                        PIC X(20).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           DISPLAY '*** CONSULTAR STATUS DO ALUNO ***'
-           SET EXIT-OK               TO FALSE
-           PERFORM P300-CONSULTA     THRU P300-FIM UNTIL EXIT-OK
-           PERFORM P900-FIM
-           .
-
-       P300-CONSULTA.
-           SET EOF-OK               TO FALSE
-           SET FS-OK                TO TRUE
-
-           OPEN INPUT ALUNOS
-
-
-           IF FS-OK  THEN
-               DISPLAY 'INFORME O ID DO ALUNO :'
-               ACCEPT ID-CONTATO
-
-
-            READ ALUNOS INTO WS-REGISTRO
-              KEY IS ID-CONTATO
-                  INVALID KEY
-                  DISPLAY 'ALUNO NAO REGISTRADO'
-                  NOT INVALID KEY
-                  DISPLAY WS-ID-ALUNO ' - ' WS-NM-ALUNO
-           END-READ
-           ELSE
-            DISPLAY 'ERRO AO LER A DATABASE ALUNOS'
-            DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF
-
-            CLOSE ALUNOS
-
-           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
-           ACCEPT WS-EXIT
-
-           .
-
-
-       P300-FIM.
-       P900-FIM.
-
-
-           GOBACK.
-       END PROGRAM CONSULTAR.
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:CONSULTA
+      * Tectonics: cobc
+      * UPDATE: 09/08/2026 EXIBE TODAS AS DISCIPLINAS DO ALUNO
+      * UPDATE: 09/08/2026 EXIBE O BIMESTRE DE CADA LANCAMENTO E A
+      *         MEDIA ANUAL POR DISCIPLINA (SOMA DAS MEDIAS DOS
+      *         BIMESTRES CADASTRADOS DIVIDIDA PELA QUANTIDADE DELES)
+      * UPDATE: 09/08/2026 BUSCA POR PARTE DO NOME, ALEM DA BUSCA POR
+      *         ID (ACCESS MODE DE ALUNOS PASSOU A DYNAMIC PARA
+      *         PERMITIR A VARREDURA SEQUENCIAL)
+      * UPDATE: 09/08/2026 BUSCA POR NOME EXATO VIA CHAVE ALTERNADA
+      *         NM-ALUNO, PARA LOCALIZAR ALUNOS HOMONIMOS SEM VARRER
+      *         O ARQUIVO INTEIRO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT ALUNOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+
+         01 WS-REGISTRO                     PIC X(127) VALUE SPACES.
+         01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-ALUNO                 PIC 9(05).
+           03 WS-NM-ALUNO                 PIC X(30).
+           03 WS-TEL-ALUNO                PIC X(15).
+           03 WS-ID-MATERIA               PIC 9(20).
+           03 WS-NM-MATERIA               PIC X(20).
+           03 WS-NT-PORT                  PIC 9(02)V99.
+           03 WS-NT-MAT                   PIC 9(02)V99.
+           03 WS-NT-CIEN                  PIC 9(02)V99.
+           03 WS-MEDIA                    PIC 9(02)V99.
+           03 WS-ST-APROVACAO             PIC X(20).
+           03 WS-ST-ATIVO                 PIC X(01).
+         77 WS-FS                                   PIC 99.
+           88 FS-OK                                VALUE 0.
+         77 WS-FS-DISC                              PIC 99.
+           88 FS-DISC-OK                            VALUE 0.
+         77 WS-EOF                          PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-EXIT                         PIC X     VALUE 'N'.
+           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
+         77 WS-ID-PESQUISA                  PIC 9(05).
+         77 WS-ACHOU-DISC                   PIC X     VALUE 'N'.
+           88 ACHOU-DISCIPLINA              VALUE 'S'.
+         77 WS-PREV-MATERIA                 PIC 9(20) VALUE ZEROS.
+         77 WS-PREV-NM-MATERIA              PIC X(20) VALUE SPACES.
+         77 WS-SOMA-BIM                     PIC 9(03)V99 VALUE ZEROS.
+         77 WS-CONT-BIM                     PIC 9(01) VALUE ZEROS.
+         77 WS-MEDIA-ANUAL                  PIC 9(02)V99 VALUE ZEROS.
+         77 WS-OPCAO-BUSCA                  PIC X(01) VALUE '1'.
+         77 WS-NOME-BUSCA                   PIC X(30) VALUE SPACES.
+         77 WS-NOME-BUSCA-UP                PIC X(30) VALUE SPACES.
+         77 WS-NOME-ALUNO-UP                PIC X(30) VALUE SPACES.
+         77 WS-TAM-BUSCA                    PIC 9(02) VALUE ZEROS.
+         77 WS-CNT-OCORR                    PIC 9(02) VALUE ZEROS.
+         77 WS-ACHOU-NOME                   PIC X     VALUE 'N'.
+           88 ACHOU-ALUNO-NOME              VALUE 'S'.
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** CONSULTAR STATUS DO ALUNO ***'
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           SET EXIT-OK               TO FALSE
+           PERFORM P300-CONSULTA     THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-CONSULTA.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+
+           OPEN INPUT ALUNOS
+
+
+           IF FS-OK  THEN
+               DISPLAY 'BUSCAR POR: <1> ID DO ALUNO  '
+                       '<2> NOME (BUSCA PARCIAL)  '
+                       '<3> NOME (EXATO)'
+               ACCEPT WS-OPCAO-BUSCA
+
+               EVALUATE WS-OPCAO-BUSCA
+                 WHEN '2'
+                   PERFORM P350-BUSCA-POR-NOME THRU P350-FIM
+                 WHEN '3'
+                   PERFORM P360-BUSCA-POR-NOME-EXATO THRU P360-FIM
+                 WHEN OTHER
+                   DISPLAY 'INFORME O ID DO ALUNO :'
+                   ACCEPT ID-CONTATO
+                   MOVE ID-CONTATO      TO WS-ID-PESQUISA
+
+                   READ ALUNOS INTO WS-REGISTRO
+                     KEY IS ID-CONTATO
+                       INVALID KEY
+                       DISPLAY 'ALUNO NAO REGISTRADO'
+                       NOT INVALID KEY
+                       IF ALUNO-INATIVO THEN
+                           DISPLAY 'ALUNO NAO REGISTRADO'
+                       ELSE
+                           DISPLAY WS-ID-ALUNO ' - ' WS-NM-ALUNO
+                           DISPLAY 'TELEFONE.......: ' WS-TEL-ALUNO
+                           DISPLAY 'DISCIPLINA.....: ' WS-NM-MATERIA
+                           DISPLAY 'NOTA PORTUGUES.: ' WS-NT-PORT
+                           DISPLAY 'NOTA MATEMATICA: ' WS-NT-MAT
+                           DISPLAY 'NOTA CIENCIAS..: ' WS-NT-CIEN
+                           DISPLAY 'MEDIA..........: ' WS-MEDIA
+                           DISPLAY 'SITUACAO.......: ' WS-ST-APROVACAO
+                           PERFORM P400-LISTA-DISCIPLINAS THRU P400-FIM
+                       END-IF
+                   END-READ
+               END-EVALUATE
+           ELSE
+            DISPLAY 'ERRO AO LER A DATABASE ALUNOS'
+            DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+
+            CLOSE ALUNOS
+
+           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
+           ACCEPT WS-EXIT
+
+           .
+
+       P350-BUSCA-POR-NOME.
+           MOVE 'N'                 TO WS-ACHOU-NOME
+           MOVE SPACES              TO WS-NOME-BUSCA
+
+           DISPLAY 'INFORME PARTE DO NOME PARA A BUSCA:'
+           ACCEPT WS-NOME-BUSCA
+
+           COMPUTE WS-TAM-BUSCA =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-BUSCA))
+
+           IF WS-TAM-BUSCA EQUAL ZEROS
+               DISPLAY 'NOME DE BUSCA NAO INFORMADO'
+               GO TO P350-FIM
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-NOME-BUSCA) TO WS-NOME-BUSCA-UP
+
+           MOVE ZEROS                TO ID-ALUNO
+           START ALUNOS KEY IS NOT LESS THAN ID-ALUNO
+               INVALID KEY
+                   SET EOF-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK
+               READ ALUNOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF ALUNO-ATIVO
+                           MOVE FUNCTION UPPER-CASE(WS-NM-ALUNO)
+                                                TO WS-NOME-ALUNO-UP
+                           MOVE ZEROS           TO WS-CNT-OCORR
+                           INSPECT WS-NOME-ALUNO-UP TALLYING
+                                   WS-CNT-OCORR FOR ALL
+                                   WS-NOME-BUSCA-UP(1:WS-TAM-BUSCA)
+                           IF WS-CNT-OCORR > ZEROS
+                               MOVE 'S'         TO WS-ACHOU-NOME
+                               DISPLAY WS-ID-ALUNO ' - ' WS-NM-ALUNO
+                                       '  TEL: ' WS-TEL-ALUNO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF NOT ACHOU-ALUNO-NOME
+               DISPLAY 'NENHUM ALUNO ENCONTRADO COM ESSE NOME'
+           END-IF
+           .
+       P350-FIM.
+           EXIT.
+
+       P360-BUSCA-POR-NOME-EXATO.
+           MOVE 'N'                 TO WS-ACHOU-NOME
+           MOVE SPACES              TO WS-NOME-BUSCA
+
+           DISPLAY 'INFORME O NOME COMPLETO PARA A BUSCA:'
+           ACCEPT WS-NOME-BUSCA
+
+           IF WS-NOME-BUSCA EQUAL SPACES
+               DISPLAY 'NOME DE BUSCA NAO INFORMADO'
+               GO TO P360-FIM
+           END-IF
+
+           MOVE WS-NOME-BUSCA        TO NM-ALUNO
+
+           START ALUNOS KEY IS EQUAL TO NM-ALUNO
+               INVALID KEY
+                   SET EOF-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK
+               READ ALUNOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF WS-NM-ALUNO NOT EQUAL WS-NOME-BUSCA
+                           SET EOF-OK TO TRUE
+                       ELSE
+                           IF ALUNO-ATIVO
+                               MOVE 'S'     TO WS-ACHOU-NOME
+                               DISPLAY WS-ID-ALUNO ' - ' WS-NM-ALUNO
+                                       '  TEL: ' WS-TEL-ALUNO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF NOT ACHOU-ALUNO-NOME
+               DISPLAY 'NENHUM ALUNO ENCONTRADO COM ESSE NOME'
+           END-IF
+           .
+       P360-FIM.
+           EXIT.
+
+       P400-LISTA-DISCIPLINAS.
+           SET FS-DISC-OK           TO TRUE
+           MOVE 'N'                 TO WS-ACHOU-DISC
+
+           OPEN INPUT DISCIPLINAS
+
+           IF NOT FS-DISC-OK
+               GO TO P400-FIM
+           END-IF
+
+           MOVE WS-ID-PESQUISA      TO DISC-ID-ALUNO
+           MOVE ZEROS               TO DISC-ID-MATERIA
+           MOVE ZEROS               TO DISC-BIMESTRE
+           MOVE ZEROS               TO WS-PREV-MATERIA
+           MOVE ZEROS               TO WS-SOMA-BIM
+           MOVE ZEROS               TO WS-CONT-BIM
+
+           START DISCIPLINAS KEY IS NOT LESS THAN DISC-CHAVE
+               INVALID KEY
+                   SET EOF-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK
+               READ DISCIPLINAS NEXT RECORD
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF DISC-ID-ALUNO NOT EQUAL WS-ID-PESQUISA
+                           SET EOF-OK TO TRUE
+                       ELSE
+                           IF DISC-ID-MATERIA NOT EQUAL WS-PREV-MATERIA
+                                   AND WS-CONT-BIM > ZEROS
+                               PERFORM P410-IMPRIME-FINAL-MATERIA
+                                       THRU P410-FIM
+                           END-IF
+
+                           MOVE 'S'     TO WS-ACHOU-DISC
+                           MOVE DISC-ID-MATERIA   TO WS-PREV-MATERIA
+                           MOVE DISC-NM-MATERIA   TO WS-PREV-NM-MATERIA
+                           ADD DISC-MEDIA         TO WS-SOMA-BIM
+                           ADD 1                  TO WS-CONT-BIM
+
+                           DISPLAY 'DISCIPLINA: ' DISC-NM-MATERIA
+                                   '  BIMESTRE: ' DISC-BIMESTRE
+                           DISPLAY '  PORTUGUES: ' DISC-NT-PORT
+                                   '  MATEMATICA: ' DISC-NT-MAT
+                                   '  CIENCIAS: ' DISC-NT-CIEN
+                           DISPLAY '  MEDIA DO BIMESTRE: ' DISC-MEDIA
+                                   '  SITUACAO: ' DISC-ST-APROVACAO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-CONT-BIM > ZEROS
+               PERFORM P410-IMPRIME-FINAL-MATERIA THRU P410-FIM
+           END-IF
+
+           IF NOT ACHOU-DISCIPLINA
+               DISPLAY 'NENHUMA DISCIPLINA CADASTRADA PARA O ALUNO'
+           END-IF
+
+           CLOSE DISCIPLINAS
+           .
+       P400-FIM.
+           EXIT.
+
+       P410-IMPRIME-FINAL-MATERIA.
+           COMPUTE WS-MEDIA-ANUAL ROUNDED = WS-SOMA-BIM / WS-CONT-BIM
+
+           DISPLAY '  ---> MEDIA ANUAL DE ' WS-PREV-NM-MATERIA
+                   ': ' WS-MEDIA-ANUAL
+
+           MOVE ZEROS               TO WS-SOMA-BIM
+           MOVE ZEROS               TO WS-CONT-BIM
+           .
+       P410-FIM.
+           EXIT.
+
+       P300-FIM.
+       P900-FIM.
+
+
+           GOBACK.
+       END PROGRAM CONSULTAR.
