@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:09/08/2026
+      * Purpose:EXPORTACAO DAS NOTAS EM FORMATO CSV
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTCSV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                WS-ALUNOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ID-CONTATO
+                ALTERNATE RECORD KEY IS NM-CONTATO
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FS.
+
+                SELECT DISCIPLINAS ASSIGN TO
+                WS-DISCIPLINAS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DISC-CHAVE
+                FILE STATUS IS WS-FS-DISC.
+
+                SELECT EXPORTREL ASSIGN TO
+                WS-EXPORTCSV-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-EXP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DATABASE.
+
+       FD DISCIPLINAS.
+           COPY DISCIPLINAS.
+
+       FD EXPORTREL.
+         01 EXP-LINHA                       PIC X(150).
+
+       WORKING-STORAGE SECTION.
+           COPY PATHCFG.
+
+         01 WS-CSV-CABECALHO                PIC X(90) VALUE
+            'ID;NOME;DISCIPLINA;BIMESTRE;NOTA_PORT;NOTA_MAT;NOTA_CIEN;
+      -    'MEDIA;SITUACAO'.
+
+         01 WS-REGISTRO                     PIC X(35) VALUE SPACES.
+         01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO                 PIC 9(05).
+           03 WS-NM-CONTATO                 PIC X(30).
+
+         01 WS-CSV-NOME                     PIC X(30).
+         01 WS-CSV-MATERIA                  PIC X(20).
+         01 WS-CSV-BIMESTRE                 PIC 9(01).
+         01 WS-CSV-NT-PORT                  PIC Z9,99.
+         01 WS-CSV-NT-MAT                   PIC Z9,99.
+         01 WS-CSV-NT-CIEN                  PIC Z9,99.
+         01 WS-CSV-MEDIA                    PIC Z9,99.
+         01 WS-CSV-SITUACAO                 PIC X(20).
+         01 WS-CSV-ID                       PIC ZZZZ9.
+
+         77 WS-FS                                   PIC 99.
+           88 FS-OK                                VALUE 0.
+         77 WS-FS-DISC                              PIC 99.
+           88 FS-DISC-OK                            VALUE 0.
+         77 WS-FS-EXP                               PIC 99.
+           88 FS-EXP-OK                             VALUE 0.
+         77 WS-EOF                          PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-EOF-DISC                     PIC X.
+           88 EOF-DISC-OK                    VALUE 'S' FALSE 'N'.
+         77 WS-ACHOU-DISC                   PIC X     VALUE 'N'.
+           88 ACHOU-DISCIPLINA              VALUE 'S'.
+         77 WS-CONT                         PIC 9(005) VALUE ZEROS.
+         77 WS-CONT-LINHAS                  PIC 9(005) VALUE ZEROS.
+
+       LINKAGE SECTION.
+         01 LK-COM-AREA.
+           03 LK-MENSAGEM                        PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           DISPLAY LK-MENSAGEM
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           PERFORM P300-EXPORTA        THRU P300-FIM
+           PERFORM P900-FIM
+           .
+
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\ALUNOS.DAT' DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\DISCIPLINAS.DAT' DELIMITED BY SIZE
+                  INTO WS-DISCIPLINAS-PATH
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\EXPORTCSV.CSV' DELIMITED BY SIZE
+                  INTO WS-EXPORTCSV-PATH
+           .
+       P100-FIM.
+           EXIT.
+
+       P300-EXPORTA.
+           SET EOF-OK               TO FALSE
+           SET FS-OK                TO TRUE
+           SET FS-EXP-OK            TO TRUE
+           MOVE ZEROS               TO WS-CONT
+           MOVE ZEROS               TO WS-CONT-LINHAS
+
+           OPEN INPUT CONTATOS
+           OPEN OUTPUT EXPORTREL
+
+           IF NOT FS-OK OR NOT FS-EXP-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS OU'
+                       ' O ARQUIVO CSV DE SAIDA'
+               DISPLAY 'FILE STATUS ALUNOS: ' WS-FS
+               DISPLAY 'FILE STATUS CSV...: ' WS-FS-EXP
+               GO TO P300-FIM
+           END-IF
+
+           MOVE WS-CSV-CABECALHO    TO EXP-LINHA
+           WRITE EXP-LINHA
+
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF ALUNO-ATIVO
+                           ADD 1 TO WS-CONT
+                           PERFORM P400-EXPORTA-DISCIPLINAS
+                                                 THRU P400-FIM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'EXPORTACAO GERADA EM.: ' WS-EXPORTCSV-PATH
+           DISPLAY 'ALUNOS EXPORTADOS....: ' WS-CONT
+           DISPLAY 'LINHAS DE NOTAS......: ' WS-CONT-LINHAS
+           .
+       P300-FIM.
+           CLOSE CONTATOS
+           CLOSE EXPORTREL
+           .
+
+       P400-EXPORTA-DISCIPLINAS.
+           SET FS-DISC-OK           TO TRUE
+           SET EOF-DISC-OK          TO FALSE
+           MOVE 'N'                 TO WS-ACHOU-DISC
+
+           OPEN INPUT DISCIPLINAS
+
+           IF NOT FS-DISC-OK
+               GO TO P400-FIM
+           END-IF
+
+           MOVE WS-ID-CONTATO       TO DISC-ID-ALUNO
+           MOVE ZEROS               TO DISC-ID-MATERIA
+
+           START DISCIPLINAS KEY IS NOT LESS THAN DISC-CHAVE
+               INVALID KEY
+                   SET EOF-DISC-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-DISC-OK
+               READ DISCIPLINAS NEXT RECORD
+                   AT END
+                       SET EOF-DISC-OK TO TRUE
+                   NOT AT END
+                       IF DISC-ID-ALUNO NOT EQUAL WS-ID-CONTATO
+                           SET EOF-DISC-OK TO TRUE
+                       ELSE
+                           MOVE 'S'    TO WS-ACHOU-DISC
+                           PERFORM P410-GRAVA-LINHA-CSV
+                                                 THRU P410-FIM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DISCIPLINAS
+           .
+       P400-FIM.
+           EXIT.
+
+       P410-GRAVA-LINHA-CSV.
+           MOVE WS-ID-CONTATO       TO WS-CSV-ID
+           MOVE WS-NM-CONTATO       TO WS-CSV-NOME
+           MOVE DISC-NM-MATERIA     TO WS-CSV-MATERIA
+           MOVE DISC-BIMESTRE       TO WS-CSV-BIMESTRE
+           MOVE DISC-NT-PORT        TO WS-CSV-NT-PORT
+           MOVE DISC-NT-MAT         TO WS-CSV-NT-MAT
+           MOVE DISC-NT-CIEN        TO WS-CSV-NT-CIEN
+           MOVE DISC-MEDIA          TO WS-CSV-MEDIA
+           MOVE DISC-ST-APROVACAO   TO WS-CSV-SITUACAO
+
+           STRING WS-CSV-ID          DELIMITED BY SIZE
+                  ';'                DELIMITED BY SIZE
+                  WS-CSV-NOME        DELIMITED BY SIZE
+                  ';'                DELIMITED BY SIZE
+                  WS-CSV-MATERIA     DELIMITED BY SIZE
+                  ';'                DELIMITED BY SIZE
+                  WS-CSV-BIMESTRE    DELIMITED BY SIZE
+                  ';'                DELIMITED BY SIZE
+                  WS-CSV-NT-PORT     DELIMITED BY SIZE
+                  ';'                DELIMITED BY SIZE
+                  WS-CSV-NT-MAT      DELIMITED BY SIZE
+                  ';'                DELIMITED BY SIZE
+                  WS-CSV-NT-CIEN     DELIMITED BY SIZE
+                  ';'                DELIMITED BY SIZE
+                  WS-CSV-MEDIA       DELIMITED BY SIZE
+                  ';'                DELIMITED BY SIZE
+                  WS-CSV-SITUACAO    DELIMITED BY SIZE
+                  INTO EXP-LINHA
+
+           WRITE EXP-LINHA
+           ADD 1 TO WS-CONT-LINHAS
+           .
+       P410-FIM.
+           EXIT.
+
+       P900-FIM.
+
+           GOBACK.
+       END PROGRAM EXPORTCSV.
