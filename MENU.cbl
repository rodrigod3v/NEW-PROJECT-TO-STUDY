@@ -3,22 +3,84 @@
       * Date:24/10/2022
       * Purpose: MENU CAD CONTATO
       * Tectonics: cobc
+      * UPDATE: 09/08/2026 OPCAO 7 - LISTAR ALUNOS POR NOME
+      * UPDATE: 09/08/2026 OPCAO 8 - ESTATISTICAS DA TURMA
+      * UPDATE: 09/08/2026 WS-OPERADOR-ID solicitado uma vez ao entrar
+      *         no sistema e repassado a todos os programas chamados,
+      *         para identificar o operador no log de auditoria
+      * UPDATE: 09/08/2026 OPCAO 9 - RANKING DOS MELHORES ALUNOS
+      * UPDATE: 09/08/2026 OPCAO 10 - FICHA DE CHAMADA POR TURMA (WS-
+      *         OPCAO alargado para PIC X(02) para caber a opcao 10)
+      * UPDATE: 09/08/2026 OPCAO 11 - EXPORTAR NOTAS EM CSV
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENUCNTT.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+           COPY PATHCFG.
 
          01 WS-COM-AREA.
            03 WS-MENSAGEM                  PIC X(40).
-         77 WS-OPCAO                       PIC X.
+           03 WS-ORDEM                     PIC X(01).
+           03 WS-OPERADOR-ID                PIC X(10).
+         77 WS-OPCAO                       PIC X(02).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM P100-MONTA-CAMINHOS THRU P100-FIM
+           PERFORM WITH TEST AFTER UNTIL WS-OPERADOR-ID NOT EQUAL
+                   SPACES
+               DISPLAY 'INFORME O ID DO OPERADOR: '
+               ACCEPT WS-OPERADOR-ID
+           END-PERFORM
            PERFORM P300-PROCESSA    THRU P300-FIM UNTIL WS-OPCAO = 'F'
            PERFORM P900-FIM
            .
+       P100-MONTA-CAMINHOS.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT 'BOLETIMV2_HOME'
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE 'C:\Users\777\Desktop\BOLETIMV2' TO WS-BASE-DIR
+           END-IF
+
+           STRING WS-BASE-DIR DELIMITED BY SPACE
+                  '\bin' DELIMITED BY SIZE
+                  INTO WS-BIN-DIR
+
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\CADALUNO' DELIMITED BY SIZE
+                  INTO WS-BIN-CADALUNO-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\LISTARALUNO' DELIMITED BY SIZE
+                  INTO WS-BIN-LISTARALUNO-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\CONSULTAR' DELIMITED BY SIZE
+                  INTO WS-BIN-CONSULTAR-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\ALTERAR' DELIMITED BY SIZE
+                  INTO WS-BIN-ALTERAR-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\DELETAR' DELIMITED BY SIZE
+                  INTO WS-BIN-DELETAR-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\RELBOLETIM' DELIMITED BY SIZE
+                  INTO WS-BIN-RELBOLETIM-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\ESTATIST' DELIMITED BY SIZE
+                  INTO WS-BIN-ESTATIST-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\RANKING' DELIMITED BY SIZE
+                  INTO WS-BIN-RANKING-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\FICHATURMA' DELIMITED BY SIZE
+                  INTO WS-BIN-FICHATURMA-PATH
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+                  '\EXPORTCSV' DELIMITED BY SIZE
+                  INTO WS-BIN-EXPORTCSV-PATH
+           .
+       P100-FIM.
+           EXIT.
+
        P300-PROCESSA.
            MOVE SPACES                    TO WS-OPCAO
            DISPLAY '**************************************************'
@@ -29,6 +91,12 @@
            DISPLAY '|      3 - CONSULTAR ALUNO                       |'
            DISPLAY '|      4 - ALTERAR CADASTRO DO ALUNO             |'
            DISPLAY '|      5 - EXCLUIR CADASTRO DO ALUNO             |'
+           DISPLAY '|      6 - IMPRIMIR BOLETIM DO ALUNO             |'
+           DISPLAY '|      7 - LISTAR ALUNOS POR NOME                |'
+           DISPLAY '|      8 - ESTATISTICAS DA TURMA                 |'
+           DISPLAY '|      9 - RANKING DOS MELHORES ALUNOS           |'
+           DISPLAY '|     10 - FICHA DE CHAMADA POR TURMA            |'
+           DISPLAY '|     11 - EXPORTAR NOTAS EM CSV                 |'
            DISPLAY '|            OU TECLE (X) PARA SAIR              |'
            DISPLAY '**************************************************'
            ACCEPT WS-OPCAO
@@ -38,30 +106,68 @@
                    WHEN '1'
                        MOVE '**** INCLUSAO DE CONTATO ****'
                                           TO WS-MENSAGEM
-            CALL 'C:\Users\777\Desktop\BOLETIMV2\bin\CADALUNO'
+            CALL WS-BIN-CADALUNO-PATH
+                                               USING WS-COM-AREA
 
                    WHEN '2'
                        MOVE '**** LISTAGEM DE CONTATO ****'
                                           TO WS-MENSAGEM
-            CALL 'C:\Users\777\Desktop\BOLETIMV2\bin\LISTARALUNO'
+                       MOVE 'I'          TO WS-ORDEM
+            CALL WS-BIN-LISTARALUNO-PATH
                                                USING WS-COM-AREA
 
                    WHEN '3'
                        MOVE '**** CONSULTA DE CONTATO ****'
                                           TO WS-MENSAGEM
-            CALL 'C:\Users\777\Desktop\BOLETIMV2\bin\CONSULTAR'
+            CALL WS-BIN-CONSULTAR-PATH
                                                USING WS-COM-AREA
 
                    WHEN '4'
                        MOVE '**** ALTERACAO DE CONTATO ****'
                                           TO WS-MENSAGEM
-            CALL 'C:\Users\777\Desktop\BOLETIMV2\bin\ALTERAR'
+            CALL WS-BIN-ALTERAR-PATH
                                                USING WS-COM-AREA
                    WHEN '5'
                        MOVE '**** EXCLUSAO DE CONTATO ****'
                                           TO WS-MENSAGEM
-            CALL 'C:\Users\777\Desktop\BOLETIMV2\bin\DELETAR'
+            CALL WS-BIN-DELETAR-PATH
+                                               USING WS-COM-AREA
+                   WHEN '6'
+                       MOVE '**** IMPRESSAO DE BOLETIM ****'
+                                          TO WS-MENSAGEM
+            CALL WS-BIN-RELBOLETIM-PATH
+                                               USING WS-COM-AREA
+                   WHEN '7'
+                       MOVE '**** LISTAGEM POR NOME ****'
+                                          TO WS-MENSAGEM
+                       MOVE 'N'          TO WS-ORDEM
+            CALL WS-BIN-LISTARALUNO-PATH
+                                               USING WS-COM-AREA
+
+                   WHEN '8'
+                       MOVE '**** ESTATISTICAS DA TURMA ****'
+                                          TO WS-MENSAGEM
+            CALL WS-BIN-ESTATIST-PATH
+                                               USING WS-COM-AREA
+
+                   WHEN '9'
+                       MOVE '**** RANKING DOS MELHORES ALUNOS ****'
+                                          TO WS-MENSAGEM
+            CALL WS-BIN-RANKING-PATH
                                                USING WS-COM-AREA
+
+                   WHEN '10'
+                       MOVE '**** FICHA DE CHAMADA POR TURMA ****'
+                                          TO WS-MENSAGEM
+            CALL WS-BIN-FICHATURMA-PATH
+                                               USING WS-COM-AREA
+
+                   WHEN '11'
+                       MOVE '**** EXPORTACAO DE NOTAS EM CSV ****'
+                                          TO WS-MENSAGEM
+            CALL WS-BIN-EXPORTCSV-PATH
+                                               USING WS-COM-AREA
+
                    WHEN 'X'
                       DISPLAY 'OBRIGADO VOLTE SEMPRE'
                       MOVE 'F'             TO WS-OPCAO
