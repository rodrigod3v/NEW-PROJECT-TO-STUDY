@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:SITCFG
+      * Purpose:Single source of the score cutoffs used to classify a
+      *         student's situacao (aprovado/recuperacao/reprovado)
+      *         from a MEDIA, so every program that computes a media
+      *         classifies it the same way instead of repeating the
+      *         cutoff numbers.
+      * UPDATE: 09/08/2026 criacao do arquivo de configuracao
+      ******************************************************************
+       01  CFG-CORTE-APROVACAO          PIC 9(02)V99 VALUE 7,00.
+       01  CFG-CORTE-RECUPERACAO        PIC 9(02)V99 VALUE 5,00.
