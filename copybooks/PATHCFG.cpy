@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Copybook:PATHCFG
+      * Purpose:Central definition of the BOLETIMV2 installation
+      *         folder and the full pathnames assembled from it, so
+      *         every program assigns its files/CALL targets from one
+      *         configurable location instead of a folder hardcoded
+      *         per SELECT/CALL. Set environment variable
+      *         BOLETIMV2_HOME before running the suite to point the
+      *         whole package at a different workstation/folder; if
+      *         it is not set, WS-BASE-DIR keeps the original
+      *         default install location.
+      * UPDATE: 09/08/2026 criacao do arquivo de configuracao
+      * UPDATE: 09/08/2026 WS-LISTAGEM-PATH para o relatorio impresso
+      *         de LISTARALUNO
+      * UPDATE: 09/08/2026 WS-SORTWORK-PATH para o arquivo de trabalho
+      *         do SORT usado na listagem por nome
+      * UPDATE: 09/08/2026 WS-ESTATIST-PATH/WS-BIN-ESTATIST-PATH para o
+      *         relatorio de estatisticas da turma (ESTATIST)
+      * UPDATE: 09/08/2026 WS-IMPALUNO-PATH/WS-IMPREL-PATH para a carga
+      *         em lote de alunos (IMPALUNO)
+      * UPDATE: 09/08/2026 WS-MATERIAS-PATH para o catalogo de
+      *         disciplinas validas (MATERIAS.DAT)
+      * UPDATE: 09/08/2026 WS-RANKING-PATH/WS-BIN-RANKING-PATH/
+      *         WS-SORTRANK-PATH para o ranking dos melhores alunos
+      * UPDATE: 09/08/2026 WS-FICHATURMA-PATH/WS-BIN-FICHATURMA-PATH/
+      *         WS-SORTTURMA-PATH para a ficha de chamada por turma
+      * UPDATE: 09/08/2026 WS-EXPORTCSV-PATH/WS-BIN-EXPORTCSV-PATH para
+      *         a exportacao das notas em formato CSV
+      * UPDATE: 09/08/2026 WS-CHECKPOINT-PATH para o ponto de controle
+      *         de retomada da listagem sequencial (LISTARALUNO)
+      ******************************************************************
+       01  WS-BASE-DIR                  PIC X(60)
+               VALUE 'C:\Users\777\Desktop\BOLETIMV2'.
+       01  WS-BIN-DIR                   PIC X(70).
+       01  WS-ALUNOS-PATH               PIC X(80).
+       01  WS-DISCIPLINAS-PATH          PIC X(80).
+       01  WS-LOGALUNO-PATH             PIC X(80).
+       01  WS-RELBOLETIM-PATH           PIC X(80).
+       01  WS-BIN-CADALUNO-PATH         PIC X(80).
+       01  WS-BIN-LISTARALUNO-PATH      PIC X(80).
+       01  WS-BIN-CONSULTAR-PATH        PIC X(80).
+       01  WS-BIN-ALTERAR-PATH          PIC X(80).
+       01  WS-BIN-DELETAR-PATH          PIC X(80).
+       01  WS-BIN-RELBOLETIM-PATH       PIC X(80).
+       01  WS-BACKUP-PATH               PIC X(80).
+       01  WS-LISTAGEM-PATH             PIC X(80).
+       01  WS-SORTWORK-PATH             PIC X(80).
+       01  WS-ESTATIST-PATH             PIC X(80).
+       01  WS-BIN-ESTATIST-PATH         PIC X(80).
+       01  WS-IMPALUNO-PATH             PIC X(80).
+       01  WS-IMPREL-PATH               PIC X(80).
+       01  WS-MATERIAS-PATH             PIC X(80).
+       01  WS-RANKING-PATH              PIC X(80).
+       01  WS-BIN-RANKING-PATH          PIC X(80).
+       01  WS-SORTRANK-PATH             PIC X(80).
+       01  WS-FICHATURMA-PATH           PIC X(80).
+       01  WS-BIN-FICHATURMA-PATH       PIC X(80).
+       01  WS-SORTTURMA-PATH            PIC X(80).
+       01  WS-EXPORTCSV-PATH            PIC X(80).
+       01  WS-BIN-EXPORTCSV-PATH        PIC X(80).
+       01  WS-CHECKPOINT-PATH           PIC X(80).
