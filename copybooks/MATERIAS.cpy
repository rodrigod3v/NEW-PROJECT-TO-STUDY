@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:MATERIAS
+      * Purpose:Record layout for MATERIAS.DAT, the catalog of valid
+      *         disciplinas (ID-MATERIA/NM-MATERIA pairs) CADALUNO
+      *         checks a disciplina against before accepting it,
+      *         instead of taking whatever ID/nome the operator types.
+      * UPDATE: 09/08/2026 criacao do arquivo
+      ******************************************************************
+       01  REG-MATERIAS.
+           05 MAT-ID-MATERIA               PIC 9(20).
+           05 MAT-NM-MATERIA               PIC X(20).
