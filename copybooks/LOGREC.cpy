@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:LOGREC
+      * Purpose:Record layout for LOGALUNO.DAT, the sequential audit
+      *         trail appended by CADALUNO/ALTERAR/DELETAR on every
+      *         successful WRITE/REWRITE/DELETE against ALUNOS.DAT.
+      * UPDATE: 09/08/2026 criacao do arquivo de log
+      * UPDATE: 09/08/2026 LOG-OPERADOR-ID acrescentado para registrar
+      *         qual operador executou a operacao (capturado uma vez
+      *         no MENU e repassado via WS-COM-AREA/LK-COM-AREA)
+      ******************************************************************
+       01  REG-LOG.
+           05 LOG-ID-ALUNO                 PIC 9(05).
+           05 LOG-OPERACAO                 PIC X(10).
+           05 LOG-OPERADOR-ID              PIC X(10).
+           05 LOG-DATA                     PIC 9(06).
+           05 LOG-HORA                     PIC 9(08).
