@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook:DISCIPLINAS
+      * Purpose:Record layout for DISCIPLINAS.DAT - one grade set per
+      *         disciplina (subject) a given aluno is enrolled in.
+      *         Keyed by DISC-CHAVE (ID-ALUNO + ID-MATERIA) so a
+      *         student can carry several subjects at once, unlike
+      *         the single WS-ID-MATERIA slot in ALUNOS.DAT.
+      * UPDATE: 09/08/2026 criacao do arquivo
+      * UPDATE: 09/08/2026 DISC-ID-ALUNO alinhado aos 5 digitos de
+      *         ID-ALUNO em DATABASE
+      * UPDATE: 09/08/2026 DISC-BIMESTRE acrescentado a chave para
+      *         manter o historico de notas por bimestre em vez de
+      *         sobrescrever - a media anual e obtida somando as
+      *         medias dos bimestres cadastrados para a disciplina
+      ******************************************************************
+       01  REG-DISCIPLINAS.
+           05 DISC-CHAVE.
+              10 DISC-ID-ALUNO             PIC 9(05).
+              10 DISC-ID-MATERIA           PIC 9(20).
+              10 DISC-BIMESTRE             PIC 9(01).
+           05 DISC-NM-MATERIA              PIC X(20).
+           05 DISC-NT-PORT                 PIC 9(02)V99.
+           05 DISC-NT-MAT                  PIC 9(02)V99.
+           05 DISC-NT-CIEN                 PIC 9(02)V99.
+           05 DISC-MEDIA                   PIC 9(02)V99.
+           05 DISC-ST-APROVACAO            PIC X(20).
