@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Copybook:DATABASE
+      * Purpose:Record layout for ALUNOS.DAT (the student/"contato"
+      *         master file). Shared by every CADALUNO/CONSULTAR/
+      *         ALTERAR/DELETAR/LISTARALUNO style program via
+      *         COPY DATABASE. so the record layout only lives here.
+      * UPDATE: 23/10/2022 - ID-ALUNO/NM-ALUNO (cadastro original)
+      * UPDATE: 24/10/2022 - ID-CONTATO/NM-CONTATO added as REDEFINES
+      *         so the older CONTATOS-style programs keep working
+      *         after the ALUNO rename.
+      * UPDATE: 09/08/2026 - ID-ALUNO widened from 2 to 5 digits to
+      *         support a growing student body without key collisions.
+      * UPDATE: 09/08/2026 - TEL-ALUNO changed from a fixed 20-digit
+      *         numeric to a 15-position alphanumeric field so the
+      *         formatting punctuation (DDD)NNNNN-NNNN from the
+      *         enrollment forms can be stored as typed.
+      * UPDATE: 09/08/2026 - ST-ATIVO added so DELETAR can mark a
+      *         record inactive (soft delete) instead of physically
+      *         removing it from ALUNOS.DAT. Appended at the end of
+      *         the record so programs that only mirror the leading
+      *         ID/NOME bytes (READ INTO a shorter WS-REGISTRO) keep
+      *         working unchanged.
+      * UPDATE: 09/08/2026 - DT-NASCIMENTO/END-ALUNO/NM-RESPONSAVEL/
+      *         TEL-RESPONSAVEL/EMAIL-ALUNO added to hold the full
+      *         enrollment form data instead of just nome/telefone.
+      *         Appended at the end of the record for the same reason
+      *         as ST-ATIVO above.
+      * UPDATE: 09/08/2026 - TURMA-ALUNO added to hold the class/
+      *         homeroom code, so a per-turma sheet can be printed for
+      *         teachers. Appended at the end for the same reason.
+      ******************************************************************
+       01  REG-CONTATOS.
+           05 ID-ALUNO                        PIC 9(05).
+           05 ID-CONTATO REDEFINES ID-ALUNO   PIC 9(05).
+           05 NM-ALUNO                        PIC X(30).
+           05 NM-CONTATO REDEFINES NM-ALUNO   PIC X(30).
+           05 TEL-ALUNO                       PIC X(15).
+           05 ID-MATERIA                      PIC 9(20).
+           05 NM-MATERIA                      PIC X(20).
+           05 NT-PORT                         PIC 9(02)V99.
+           05 NT-MAT                          PIC 9(02)V99.
+           05 NT-CIEN                         PIC 9(02)V99.
+           05 MEDIA                           PIC 9(02)V99.
+           05 ST-APROVACAO                    PIC X(20).
+           05 ST-ATIVO                        PIC X(01) VALUE 'S'.
+              88 ALUNO-ATIVO                  VALUE 'S'.
+              88 ALUNO-INATIVO                VALUE 'N'.
+           05 DT-NASCIMENTO                   PIC 9(08).
+           05 END-ALUNO                       PIC X(40).
+           05 NM-RESPONSAVEL                  PIC X(30).
+           05 TEL-RESPONSAVEL                 PIC X(15).
+           05 EMAIL-ALUNO                     PIC X(40).
+           05 TURMA-ALUNO                     PIC X(10).
